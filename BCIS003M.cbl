@@ -0,0 +1,317 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS003M
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Manutencao online dos parametros de controle do
+      *             BCIS003R (BCI003R), com historico de alteracoes.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS003M.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Arquivo mestre de parametros de controle consultado pelo
+      * BCIS003R (chave: SG-SIS + CD-IDFC-ARQ)
+           SELECT ARQ-BCI003R  ASSIGN TO BCI003R
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS REG-BCI003R-CHV
+                  FILE STATUS  IS W-FS-BCI003R.
+      * Historico de alteracoes de parametros - quem alterou, quando e
+      * o valor anterior/novo
+           SELECT ARQ-BCI003H  ASSIGN TO BCI003H
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS REG-BCI003H-CHV
+                  ALTERNATE RECORD KEY IS REG-BCI003H-CHV-IDFC
+                      WITH DUPLICATES
+                  FILE STATUS  IS W-FS-BCI003H.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  ARQ-BCI003R.
+       01  REG-BCI003R.
+           03  REG-BCI003R-CHV.
+               05  REG-BCI003R-SG-SIS      PIC X(03).
+               05  REG-BCI003R-CD-IDFC-ARQ PIC X(15).
+           03  REG-BCI003R-NR-CTL          PIC 9(08).
+           03  REG-BCI003R-DT-CTL          PIC X(10).
+           03  FILLER                      PIC X(20).
+
+       FD  ARQ-BCI003H.
+       01  REG-BCI003H.
+           03  REG-BCI003H-CHV.
+               05  REG-BCI003H-SG-SIS      PIC X(03).
+               05  REG-BCI003H-CD-IDFC-ARQ PIC X(15).
+               05  REG-BCI003H-TS-ALTC     PIC X(26).
+           03  REG-BCI003H-CHV-IDFC        PIC X(15).
+           03  REG-BCI003H-CD-USU          PIC X(08).
+           03  REG-BCI003H-VL-ANTR         PIC X(30).
+           03  REG-BCI003H-VL-NOVO         PIC X(30).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS003M ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-BCI003R                PIC X(02) VALUE ZEROS.
+       77  W-FS-BCI003H                PIC X(02) VALUE ZEROS.
+       77  W-DT-NOVO-VL-CTL            PIC X(10) VALUE SPACES.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  K003M-CD-FUC            PIC 9(01).
+               88  K003M-CONSULTA      VALUE 1.
+               88  K003M-ATUALIZA      VALUE 2.
+               88  K003M-HISTORICO     VALUE 3.
+           03  K003M-SG-SIS            PIC X(03).
+           03  K003M-CD-IDFC-ARQ       PIC X(15).
+           03  K003M-CD-USU            PIC X(08).
+           03  K003M-NR-CTL            PIC 9(08).
+           03  K003M-DT-CTL            PIC X(10).
+           03  K003M-CD-RTN            PIC 9(02).
+           03  K003M-TX-MSG-RTN        PIC X(60).
+           03  K003M-QT-HIST           PIC 9(03).
+           03  K003M-TB-HIST OCCURS 20 TIMES.
+               05  K003M-H-TS-ALTC     PIC X(26).
+               05  K003M-H-CD-USU      PIC X(08).
+               05  K003M-H-VL-ANTR     PIC X(30).
+               05  K003M-H-VL-NOVO     PIC X(30).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K003M-CD-RTN.
+           MOVE SPACES TO K003M-TX-MSG-RTN.
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 1 TO K003M-CD-RTN
+               MOVE 'S003M - Area com tamanho invalido (book).'
+                   TO K003M-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           EVALUATE TRUE
+               WHEN K003M-CONSULTA
+                   PERFORM 100-000-CONSULTA-PARM
+               WHEN K003M-ATUALIZA
+                   PERFORM 200-000-ATUALIZA-PARM
+               WHEN K003M-HISTORICO
+                   PERFORM 300-000-CONSULTA-HIST
+               WHEN OTHER
+                   MOVE 2 TO K003M-CD-RTN
+                   MOVE 'S003M - Codigo de funcao invalido.'
+                       TO K003M-TX-MSG-RTN
+           END-EVALUATE
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       100-000-CONSULTA-PARM   SECTION.
+      *----------------------------------------------------------------*
+      * Exibe o valor atual do parametro de controle - tela de consulta
+      * do BCI003R (mesma chave utilizada hoje por OPES500V/BCIS003R).
+      *
+           OPEN INPUT ARQ-BCI003R
+      *
+           IF  W-FS-BCI003R NOT EQUAL '00'
+               MOVE 6 TO K003M-CD-RTN
+               STRING 'S003M - Erro abertura BCI003R FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI003R              DELIMITED BY SIZE
+                   INTO K003M-TX-MSG-RTN
+           ELSE
+               MOVE K003M-SG-SIS       TO REG-BCI003R-SG-SIS
+               MOVE K003M-CD-IDFC-ARQ  TO REG-BCI003R-CD-IDFC-ARQ
+      *
+               READ ARQ-BCI003R
+                   INVALID KEY
+                       MOVE 3 TO K003M-CD-RTN
+                       MOVE 'S003M - Parametro nao cadastrado.'
+                           TO K003M-TX-MSG-RTN
+               END-READ
+      *
+               IF  K003M-CD-RTN EQUAL ZEROS
+                   MOVE REG-BCI003R-NR-CTL TO K003M-NR-CTL
+                   MOVE REG-BCI003R-DT-CTL TO K003M-DT-CTL
+               END-IF
+      *
+               CLOSE ARQ-BCI003R
+           END-IF
+           .
+       100-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       200-000-ATUALIZA-PARM   SECTION.
+      *----------------------------------------------------------------*
+      * Atualiza o parametro e grava historico com usuario/data/hora e
+      * valor anterior x novo, atendendo o pedido de rastreabilidade.
+      *
+           OPEN I-O ARQ-BCI003R
+      *
+           IF  W-FS-BCI003R NOT EQUAL '00'
+               MOVE 6 TO K003M-CD-RTN
+               STRING 'S003M - Erro abertura BCI003R FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI003R              DELIMITED BY SIZE
+                   INTO K003M-TX-MSG-RTN
+           ELSE
+               MOVE K003M-SG-SIS       TO REG-BCI003R-SG-SIS
+               MOVE K003M-CD-IDFC-ARQ  TO REG-BCI003R-CD-IDFC-ARQ
+      *
+               READ ARQ-BCI003R
+                   INVALID KEY
+                       MOVE 3 TO K003M-CD-RTN
+                       MOVE 'S003M - Parametro nao cadastrado.'
+                           TO K003M-TX-MSG-RTN
+               END-READ
+      *
+               IF  K003M-CD-RTN EQUAL ZEROS
+                   MOVE REG-BCI003R-DT-CTL TO W-DT-NOVO-VL-CTL
+                   PERFORM 210-000-GRAVA-HISTORICO
+      *
+      *            Nao regrava o parametro se o historico nao pode
+      *            ser gravado - evita atualizar sem deixar rastro.
+                   IF  K003M-CD-RTN EQUAL ZEROS
+                       MOVE K003M-NR-CTL TO REG-BCI003R-NR-CTL
+                       MOVE K003M-DT-CTL TO REG-BCI003R-DT-CTL
+                       REWRITE REG-BCI003R
+                           INVALID KEY
+                               MOVE 4 TO K003M-CD-RTN
+                               MOVE 'S003M - Erro ao regravar parm.'
+                                   TO K003M-TX-MSG-RTN
+                       END-REWRITE
+                   END-IF
+               END-IF
+      *
+               CLOSE ARQ-BCI003R
+           END-IF
+           .
+       200-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       210-000-GRAVA-HISTORICO SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQ-BCI003H
+      *
+           IF  W-FS-BCI003H NOT EQUAL '00'
+               MOVE 7 TO K003M-CD-RTN
+               STRING 'S003M - Erro abertura BCI003H FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI003H              DELIMITED BY SIZE
+                   INTO K003M-TX-MSG-RTN
+           ELSE
+               MOVE K003M-SG-SIS       TO REG-BCI003H-SG-SIS
+               MOVE K003M-CD-IDFC-ARQ  TO REG-BCI003H-CD-IDFC-ARQ
+               STRING EIBDATE          DELIMITED BY SIZE
+                      EIBTIME          DELIMITED BY SIZE
+                      INTO REG-BCI003H-TS-ALTC
+               MOVE K003M-CD-IDFC-ARQ  TO REG-BCI003H-CHV-IDFC
+               MOVE K003M-CD-USU       TO REG-BCI003H-CD-USU
+               MOVE W-DT-NOVO-VL-CTL   TO REG-BCI003H-VL-ANTR
+               MOVE K003M-DT-CTL       TO REG-BCI003H-VL-NOVO
+      *
+               WRITE REG-BCI003H
+                   INVALID KEY
+                       MOVE 5 TO K003M-CD-RTN
+                       MOVE 'S003M - Erro ao gravar historico.'
+                           TO K003M-TX-MSG-RTN
+               END-WRITE
+      *
+               CLOSE ARQ-BCI003H
+           END-IF
+           .
+       210-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       300-000-CONSULTA-HIST   SECTION.
+      *----------------------------------------------------------------*
+      * Lista, do mais recente para o mais antigo, as ultimas alteracoes
+      * feitas no parametro informado (ate 20 ocorrencias no commarea).
+      *
+           MOVE ZEROS  TO K003M-QT-HIST
+           INITIALIZE K003M-TB-HIST
+      *
+           OPEN INPUT ARQ-BCI003H
+      *
+           IF  W-FS-BCI003H NOT EQUAL '00'
+               MOVE 7 TO K003M-CD-RTN
+               STRING 'S003M - Erro abertura BCI003H FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI003H              DELIMITED BY SIZE
+                   INTO K003M-TX-MSG-RTN
+           ELSE
+               MOVE K003M-CD-IDFC-ARQ TO REG-BCI003H-CHV-IDFC
+      *
+               START ARQ-BCI003H KEY IS EQUAL REG-BCI003H-CHV-IDFC
+                   INVALID KEY
+                       MOVE 3 TO K003M-CD-RTN
+                       MOVE 'S003M - Nenhum historico encontrado.'
+                           TO K003M-TX-MSG-RTN
+               END-START
+      *
+               IF  K003M-CD-RTN EQUAL ZEROS
+                   PERFORM 310-000-LE-PROXIMO-HIST
+                       UNTIL W-FS-BCI003H NOT EQUAL '00' OR
+                             K003M-QT-HIST EQUAL 20
+               END-IF
+      *
+               CLOSE ARQ-BCI003H
+           END-IF
+           .
+       300-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       310-000-LE-PROXIMO-HIST SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-BCI003H NEXT RECORD
+               AT END
+                   MOVE '10' TO W-FS-BCI003H
+           END-READ
+      *
+           IF  W-FS-BCI003H EQUAL '00' AND
+               REG-BCI003H-CHV-IDFC EQUAL K003M-CD-IDFC-ARQ
+               ADD 1 TO K003M-QT-HIST
+               MOVE REG-BCI003H-TS-ALTC TO
+                   K003M-H-TS-ALTC(K003M-QT-HIST)
+               MOVE REG-BCI003H-CD-USU  TO
+                   K003M-H-CD-USU(K003M-QT-HIST)
+               MOVE REG-BCI003H-VL-ANTR TO
+                   K003M-H-VL-ANTR(K003M-QT-HIST)
+               MOVE REG-BCI003H-VL-NOVO TO
+                   K003M-H-VL-NOVO(K003M-QT-HIST)
+           ELSE
+               MOVE '10' TO W-FS-BCI003H
+           END-IF
+           .
+       310-000-SAI.
+           EXIT
+           .
