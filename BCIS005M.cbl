@@ -0,0 +1,340 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS005M
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Manutencao online da tabela de banqueiro
+      *             correspondente por moeda (BCI005R), consultada
+      *             hoje por OPES500V/806-000-CONSULTA-BANQ-MOE no
+      *             lugar das regras fixas de banqueiro por moeda que
+      *             antes exigiam uma nova versao do programa a cada
+      *             troca de relacionamento bancario (EUR/USD/CHF).
+      *             Mesmo padrao do BCIS003M: consulta/atualiza/
+      *             historico, com trilha de auditoria de alteracoes.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS005M.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Arquivo mestre de banqueiro correspondente por moeda, consultado
+      * online por OPES500V/806-000-CONSULTA-BANQ-MOE via BCIS005R
+      * (chave: SG-SIS + CD-MOE)
+           SELECT ARQ-BCI005R  ASSIGN TO BCI005R
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS REG-BCI005R-CHV
+                  FILE STATUS  IS W-FS-BCI005R.
+      * Historico de alteracoes do banqueiro por moeda - quem alterou,
+      * quando e o valor anterior/novo
+           SELECT ARQ-BCI005H  ASSIGN TO BCI005H
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS REG-BCI005H-CHV
+                  ALTERNATE RECORD KEY IS REG-BCI005H-CHV-MOE
+                      WITH DUPLICATES
+                  FILE STATUS  IS W-FS-BCI005H.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  ARQ-BCI005R.
+       01  REG-BCI005R.
+           03  REG-BCI005R-CHV.
+               05  REG-BCI005R-SG-SIS          PIC X(03).
+               05  REG-BCI005R-CD-MOE          PIC 9(03).
+           03  REG-BCI005R-CD-TIP-ITCE-REG-EXC PIC 9(02).
+           03  REG-BCI005R-CD-INST-DST         PIC 9(12).
+           03  REG-BCI005R-CD-SWFT-DST         PIC X(11).
+           03  FILLER                          PIC X(20).
+
+       FD  ARQ-BCI005H.
+       01  REG-BCI005H.
+           03  REG-BCI005H-CHV.
+               05  REG-BCI005H-SG-SIS      PIC X(03).
+               05  REG-BCI005H-CD-MOE      PIC 9(03).
+               05  REG-BCI005H-TS-ALTC     PIC X(26).
+           03  REG-BCI005H-CHV-MOE         PIC 9(03).
+           03  REG-BCI005H-CD-USU          PIC X(08).
+           03  REG-BCI005H-VL-ANTR         PIC X(30).
+           03  REG-BCI005H-VL-NOVO         PIC X(30).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS005M ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-BCI005R                PIC X(02) VALUE ZEROS.
+       77  W-FS-BCI005H                PIC X(02) VALUE ZEROS.
+       77  W-VL-ANTR-CTL               PIC X(30) VALUE SPACES.
+       77  W-VL-NOVO-CTL               PIC X(30) VALUE SPACES.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  K005M-CD-FUC            PIC 9(01).
+               88  K005M-CONSULTA      VALUE 1.
+               88  K005M-ATUALIZA      VALUE 2.
+               88  K005M-HISTORICO     VALUE 3.
+           03  K005M-SG-SIS            PIC X(03).
+           03  K005M-CD-MOE            PIC 9(03).
+           03  K005M-CD-USU            PIC X(08).
+           03  K005M-CD-TIP-ITCE-REG-EXC   PIC 9(02).
+           03  K005M-CD-INST-DST       PIC 9(12).
+           03  K005M-CD-SWFT-DST       PIC X(11).
+           03  K005M-CD-RTN            PIC 9(02).
+           03  K005M-TX-MSG-RTN        PIC X(60).
+           03  K005M-QT-HIST           PIC 9(03).
+           03  K005M-TB-HIST OCCURS 20 TIMES.
+               05  K005M-H-TS-ALTC     PIC X(26).
+               05  K005M-H-CD-USU      PIC X(08).
+               05  K005M-H-VL-ANTR     PIC X(30).
+               05  K005M-H-VL-NOVO     PIC X(30).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K005M-CD-RTN.
+           MOVE SPACES TO K005M-TX-MSG-RTN.
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 1 TO K005M-CD-RTN
+               MOVE 'S005M - Area com tamanho invalido (book).'
+                   TO K005M-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           EVALUATE TRUE
+               WHEN K005M-CONSULTA
+                   PERFORM 100-000-CONSULTA-PARM
+               WHEN K005M-ATUALIZA
+                   PERFORM 200-000-ATUALIZA-PARM
+               WHEN K005M-HISTORICO
+                   PERFORM 300-000-CONSULTA-HIST
+               WHEN OTHER
+                   MOVE 2 TO K005M-CD-RTN
+                   MOVE 'S005M - Codigo de funcao invalido.'
+                       TO K005M-TX-MSG-RTN
+           END-EVALUATE
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       100-000-CONSULTA-PARM   SECTION.
+      *----------------------------------------------------------------*
+      * Exibe o banqueiro correspondente cadastrado hoje para a moeda
+      * informada (mesma chave que OPES500V/806-000-CONSULTA-BANQ-MOE
+      * usa via BCIS005R).
+      *
+           OPEN INPUT ARQ-BCI005R
+      *
+           IF  W-FS-BCI005R NOT EQUAL '00'
+               MOVE 6 TO K005M-CD-RTN
+               STRING 'S005M - Erro abertura BCI005R FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI005R              DELIMITED BY SIZE
+                   INTO K005M-TX-MSG-RTN
+           ELSE
+               MOVE K005M-SG-SIS       TO REG-BCI005R-SG-SIS
+               MOVE K005M-CD-MOE       TO REG-BCI005R-CD-MOE
+      *
+               READ ARQ-BCI005R
+                   INVALID KEY
+                       MOVE 3 TO K005M-CD-RTN
+                       MOVE 'S005M - Banqueiro nao cadastrado p/ moeda.'
+                           TO K005M-TX-MSG-RTN
+               END-READ
+      *
+               IF  K005M-CD-RTN EQUAL ZEROS
+                   MOVE REG-BCI005R-CD-TIP-ITCE-REG-EXC
+                       TO K005M-CD-TIP-ITCE-REG-EXC
+                   MOVE REG-BCI005R-CD-INST-DST TO K005M-CD-INST-DST
+                   MOVE REG-BCI005R-CD-SWFT-DST TO K005M-CD-SWFT-DST
+               END-IF
+      *
+               CLOSE ARQ-BCI005R
+           END-IF
+           .
+       100-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       200-000-ATUALIZA-PARM   SECTION.
+      *----------------------------------------------------------------*
+      * Atualiza (ou inclui) o banqueiro da moeda e grava historico com
+      * usuario/data/hora e valor anterior x novo.
+      *
+           OPEN I-O ARQ-BCI005R
+      *
+           IF  W-FS-BCI005R NOT EQUAL '00'
+               MOVE 6 TO K005M-CD-RTN
+               STRING 'S005M - Erro abertura BCI005R FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI005R              DELIMITED BY SIZE
+                   INTO K005M-TX-MSG-RTN
+           ELSE
+               MOVE K005M-SG-SIS       TO REG-BCI005R-SG-SIS
+               MOVE K005M-CD-MOE       TO REG-BCI005R-CD-MOE
+      *
+               READ ARQ-BCI005R
+                   INVALID KEY
+                       MOVE SPACES TO W-VL-ANTR-CTL
+               NOT INVALID KEY
+                       STRING REG-BCI005R-CD-INST-DST DELIMITED BY SIZE
+                              REG-BCI005R-CD-SWFT-DST DELIMITED BY SIZE
+                           INTO W-VL-ANTR-CTL
+               END-READ
+      *
+               STRING K005M-CD-INST-DST DELIMITED BY SIZE
+                      K005M-CD-SWFT-DST DELIMITED BY SIZE
+                   INTO W-VL-NOVO-CTL
+      *
+               PERFORM 210-000-GRAVA-HISTORICO
+      *
+      *        Nao regrava o banqueiro se o historico nao pode ser
+      *        gravado - evita atualizar sem deixar rastro.
+               IF  K005M-CD-RTN EQUAL ZEROS
+                   MOVE K005M-CD-TIP-ITCE-REG-EXC
+                       TO REG-BCI005R-CD-TIP-ITCE-REG-EXC
+                   MOVE K005M-CD-INST-DST TO REG-BCI005R-CD-INST-DST
+                   MOVE K005M-CD-SWFT-DST TO REG-BCI005R-CD-SWFT-DST
+      *
+                   REWRITE REG-BCI005R
+                       INVALID KEY
+                           WRITE REG-BCI005R
+                               INVALID KEY
+                                   MOVE 4 TO K005M-CD-RTN
+                                   MOVE 'S005M - Erro ao gravar banq.'
+                                       TO K005M-TX-MSG-RTN
+                           END-WRITE
+                   END-REWRITE
+               END-IF
+      *
+               CLOSE ARQ-BCI005R
+           END-IF
+           .
+       200-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       210-000-GRAVA-HISTORICO SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN I-O ARQ-BCI005H
+      *
+           IF  W-FS-BCI005H NOT EQUAL '00'
+               MOVE 7 TO K005M-CD-RTN
+               STRING 'S005M - Erro abertura BCI005H FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI005H              DELIMITED BY SIZE
+                   INTO K005M-TX-MSG-RTN
+           ELSE
+               MOVE K005M-SG-SIS       TO REG-BCI005H-SG-SIS
+               MOVE K005M-CD-MOE       TO REG-BCI005H-CD-MOE
+               STRING EIBDATE          DELIMITED BY SIZE
+                      EIBTIME          DELIMITED BY SIZE
+                      INTO REG-BCI005H-TS-ALTC
+               MOVE K005M-CD-MOE       TO REG-BCI005H-CHV-MOE
+               MOVE K005M-CD-USU       TO REG-BCI005H-CD-USU
+               MOVE W-VL-ANTR-CTL      TO REG-BCI005H-VL-ANTR
+               MOVE W-VL-NOVO-CTL      TO REG-BCI005H-VL-NOVO
+      *
+               WRITE REG-BCI005H
+                   INVALID KEY
+                       MOVE 5 TO K005M-CD-RTN
+                       MOVE 'S005M - Erro ao gravar historico.'
+                           TO K005M-TX-MSG-RTN
+               END-WRITE
+      *
+               CLOSE ARQ-BCI005H
+           END-IF
+           .
+       210-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       300-000-CONSULTA-HIST   SECTION.
+      *----------------------------------------------------------------*
+      * Lista, do mais recente para o mais antigo, as ultimas
+      * alteracoes feitas no banqueiro da moeda informada (ate 20
+      * ocorrencias no commarea).
+      *
+           MOVE ZEROS  TO K005M-QT-HIST
+           INITIALIZE K005M-TB-HIST
+      *
+           OPEN INPUT ARQ-BCI005H
+      *
+           IF  W-FS-BCI005H NOT EQUAL '00'
+               MOVE 7 TO K005M-CD-RTN
+               STRING 'S005M - Erro abertura BCI005H FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI005H              DELIMITED BY SIZE
+                   INTO K005M-TX-MSG-RTN
+           ELSE
+               MOVE K005M-CD-MOE TO REG-BCI005H-CHV-MOE
+      *
+               START ARQ-BCI005H KEY IS EQUAL REG-BCI005H-CHV-MOE
+                   INVALID KEY
+                       MOVE 3 TO K005M-CD-RTN
+                       MOVE 'S005M - Nenhum historico encontrado.'
+                           TO K005M-TX-MSG-RTN
+               END-START
+      *
+               IF  K005M-CD-RTN EQUAL ZEROS
+                   PERFORM 310-000-LE-PROXIMO-HIST
+                       UNTIL W-FS-BCI005H NOT EQUAL '00' OR
+                             K005M-QT-HIST EQUAL 20
+               END-IF
+      *
+               CLOSE ARQ-BCI005H
+           END-IF
+           .
+       300-000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       310-000-LE-PROXIMO-HIST SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ARQ-BCI005H NEXT RECORD
+               AT END
+                   MOVE '10' TO W-FS-BCI005H
+           END-READ
+      *
+           IF  W-FS-BCI005H EQUAL '00' AND
+               REG-BCI005H-CHV-MOE EQUAL K005M-CD-MOE
+               ADD 1 TO K005M-QT-HIST
+               MOVE REG-BCI005H-TS-ALTC TO
+                   K005M-H-TS-ALTC(K005M-QT-HIST)
+               MOVE REG-BCI005H-CD-USU  TO
+                   K005M-H-CD-USU(K005M-QT-HIST)
+               MOVE REG-BCI005H-VL-ANTR TO
+                   K005M-H-VL-ANTR(K005M-QT-HIST)
+               MOVE REG-BCI005H-VL-NOVO TO
+                   K005M-H-VL-NOVO(K005M-QT-HIST)
+           ELSE
+               MOVE '10' TO W-FS-BCI005H
+           END-IF
+           .
+       310-000-SAI.
+           EXIT
+           .
