@@ -0,0 +1,140 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS005R
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Consulta (somente leitura) a tabela de banqueiro
+      *             correspondente por moeda (BCI005R), mantida pela
+      *             tela de manutencao BCIS005M. Chamado por
+      *             OPES500V/806-000-CONSULTA-BANQ-MOE no lugar das
+      *             regras fixas de banqueiro por moeda que antes
+      *             exigiam uma nova versao do programa a cada troca
+      *             de relacionamento bancario (EUR/USD/CHF).
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS005R.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Mesmo arquivo mestre mantido pela BCIS005M (chave: SG-SIS +
+      * CD-MOE), aberto aqui somente para leitura.
+           SELECT ARQ-BCI005R  ASSIGN TO BCI005R
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS REG-BCI005R-CHV
+                  FILE STATUS  IS W-FS-BCI005R.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  ARQ-BCI005R.
+       01  REG-BCI005R.
+           03  REG-BCI005R-CHV.
+               05  REG-BCI005R-SG-SIS          PIC X(03).
+               05  REG-BCI005R-CD-MOE          PIC 9(03).
+           03  REG-BCI005R-CD-TIP-ITCE-REG-EXC PIC 9(02).
+           03  REG-BCI005R-CD-INST-DST         PIC 9(12).
+           03  REG-BCI005R-CD-SWFT-DST         PIC X(11).
+           03  FILLER                          PIC X(20).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS005R ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-BCI005R                PIC X(02) VALUE ZEROS.
+      *
+      * SG-SIS fixo do sistema de ordens de pagamento, mesmo valor
+      * usado pelas demais consultas de parametro deste sistema
+      * (ex.: BCIS003R via K003R-SG-SIS 'OPE').
+       77  CTE-SG-SIS-OPE              PIC X(03) VALUE 'OPE'.
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+      * Layout ja usado pelo chamador (OPES500V/806-000-CONSULTA-BANQ-
+      * MOE): moeda e tipo de itacao de entrada, banqueiro de saida.
+       01  DFHCOMMAREA.
+           03  K005R-CD-MOE-ENT             PIC  9(03).
+           03  K005R-CD-TIP-ITCE-REG-ENT    PIC  9(02).
+           03  K005R-CD-INST-DST-SAID       PIC  9(12).
+           03  K005R-CD-SWFT-DST-SAID       PIC  X(11).
+           03  K005R-CD-RTN                 PIC  9(01).
+           03  K005R-TX-RTN                 PIC  X(60).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K005R-CD-RTN
+           MOVE SPACES TO K005R-TX-RTN
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 9 TO K005R-CD-RTN
+               MOVE 'S005R - Area com tamanho invalido (book).'
+                   TO K005R-TX-RTN
+               GOBACK
+           END-IF
+      *
+           PERFORM 100-000-CONSULTA-BANQ-MOE
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       100-000-CONSULTA-BANQ-MOE  SECTION.
+      *----------------------------------------------------------------*
+      * Devolve o banqueiro correspondente cadastrado para a moeda
+      * informada. K005R-CD-RTN = 3 significa "nao cadastrado"; o
+      * chamador (OPES500V/806-000-CONSULTA-BANQ-MOE) trata isso como
+      * erro fatal da ordem, pois nao ha banqueiro de destino definido.
+      *
+           OPEN INPUT ARQ-BCI005R
+      *
+           IF  W-FS-BCI005R NOT EQUAL '00'
+               MOVE 6 TO K005R-CD-RTN
+               STRING 'S005R - Erro abertura BCI005R FS='
+                   DELIMITED BY SIZE
+                   W-FS-BCI005R              DELIMITED BY SIZE
+                   INTO K005R-TX-RTN
+           ELSE
+               MOVE CTE-SG-SIS-OPE     TO REG-BCI005R-SG-SIS
+               MOVE K005R-CD-MOE-ENT   TO REG-BCI005R-CD-MOE
+      *
+               READ ARQ-BCI005R
+                   INVALID KEY
+                       MOVE 3 TO K005R-CD-RTN
+                       MOVE 'S005R - Banqueiro nao cadastrado p/ moeda.'
+                           TO K005R-TX-RTN
+               END-READ
+      *
+               IF  K005R-CD-RTN EQUAL ZEROS
+                   MOVE REG-BCI005R-CD-INST-DST
+                       TO K005R-CD-INST-DST-SAID
+                   MOVE REG-BCI005R-CD-SWFT-DST
+                       TO K005R-CD-SWFT-DST-SAID
+               END-IF
+      *
+               CLOSE ARQ-BCI005R
+           END-IF
+           .
+       100-000-SAI.
+           EXIT
+           .
