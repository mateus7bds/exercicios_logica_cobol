@@ -0,0 +1,177 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0254
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Consulta online (somente leitura), por codigo SWIFT,
+      *             se um banqueiro correspondente esta na lista de
+      *             suspensos hoje usada por OPES500V/050-100-BANQUEIROS
+      *             -SUSPENSOS (mesma fonte de dados: BCIS003N).
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0254.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BCIS003R                       PIC X(8) VALUE 'BCIS003R'.
+          03 BCIS003N                       PIC X(8) VALUE 'BCIS003N'.
+          03 CICS5000                       PIC X(8) VALUE 'CICS5000'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0254 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+      * Retorna "O" se ambiente online, e "B", se ambiente BATCH -
+      * mesmo book usado por OPES500V/050-100-BANQUEIROS-SUSPENSOS
+      * para decidir entre EXEC CICS LINK e CALL direto ao BCIS003N.
+       01  CICS5000-AREA.
+           03  CICS5000-CD-RTN-PGM    PIC  9(02) VALUE 0.
+           03  CICS5000-CD-AMB-EXEA   PIC  X(01) VALUE ' '.
+               88  EXECUCAO-ONLINE    VALUE 'O'.
+               88  EXECUCAO-BATCH     VALUE 'B'.
+      *
+      * Parametro que liga/desliga a lista de banqueiros suspensos,
+      * mesma chave (SG-SIS='BCI' / CD-IDFC-ARQ='IN-IMPT-BANQ') usada
+      * por OPES500V/050-100-BANQUEIROS-SUSPENSOS (campos K003R-*
+      * inferidos a partir do uso feito pelo proprio OPES500V, ja que
+      * o book BCIK003R nao esta disponivel nesta arvore).
+       01  L-BCIS003R.
+           03  K003R-SG-SIS                PIC X(03).
+           03  K003R-CD-IDFC-ARQ           PIC X(15).
+           03  K003R-CD-RTN-PGM            PIC 9(02).
+           03  K003R-NR-CTL                PIC 9(08).
+           03  K003R-DT-CTL                PIC X(10).
+           03  K003R-CD-SQL                PIC 9(04).
+           03  K003R-MSG-ERRO              PIC X(60).
+      *
+      * Retorno da lista de banqueiros com impedimento/suspensao, mesma
+      * chave (SG-SIS='OPE' / CD-IDFC-ARQ='+') usada por OPES500V
+       01  L-BCIS003N.
+           03  BCIS003N-SG-SIS             PIC X(03).
+           03  BCIS003N-CD-IDFC-ARQ        PIC X(01).
+           03  BCIS003N-CD-RTN-PGM         PIC 9(02).
+           03  BCIS003N-QT-TAB-OCR         PIC 9(04).
+           03  BCIS003N-TAB-OCR OCCURS 500 TIMES
+                   INDEXED BY BCIN003N-IX-TAB-OCR.
+               05  BCIS003N-CD-IDFC-ARQ-SAID PIC X(11).
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  K0254-CD-SWFT-PSQ           PIC X(11).
+           03  K0254-IN-SUSPENSO           PIC X(01).
+               88  K0254-BANQUEIRO-SUSPENSO   VALUE 'S'.
+               88  K0254-BANQUEIRO-LIBERADO   VALUE 'N'.
+           03  K0254-CD-RTN                PIC 9(02).
+           03  K0254-TX-MSG-RTN            PIC X(60).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K0254-CD-RTN.
+           MOVE SPACES TO K0254-TX-MSG-RTN.
+           MOVE 'N'    TO K0254-IN-SUSPENSO.
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 1 TO K0254-CD-RTN
+               MOVE 'S0254 - Area com tamanho invalido (book).'
+                   TO K0254-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           IF  K0254-CD-SWFT-PSQ EQUAL SPACES
+               MOVE 2 TO K0254-CD-RTN
+               MOVE 'S0254 - Codigo SWIFT nao informado.'
+                   TO K0254-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           PERFORM 010000-BUSCA-LISTA-SUSPENSOS
+           PERFORM 020000-PESQUISA-SWIFT
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       010000-BUSCA-LISTA-SUSPENSOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE L-BCIS003R.
+      *
+           MOVE 'BCI'          TO K003R-SG-SIS.
+           MOVE 'IN-IMPT-BANQ' TO K003R-CD-IDFC-ARQ.
+      *
+           MOVE LENGTH OF L-BCIS003R TO EIBCALEN
+           CALL BCIS003R USING DFHEIBLK L-BCIS003R.
+      *
+           IF  K003R-NR-CTL NOT EQUAL 1
+               GOBACK
+           END-IF
+      *
+           INITIALIZE L-BCIS003N.
+      *
+           MOVE 'OPE'               TO BCIS003N-SG-SIS.
+           MOVE '+'                 TO BCIS003N-CD-IDFC-ARQ.
+      *
+           CALL CICS5000 USING CICS5000-AREA.
+      *
+           IF  EXECUCAO-ONLINE
+               EXEC CICS LINK PROGRAM (  BCIS003N  )
+                              COMMAREA( L-BCIS003N )
+                              LENGTH  ( LENGTH OF L-BCIS003N )
+               END-EXEC
+           ELSE
+               MOVE LENGTH OF L-BCIS003N TO EIBCALEN
+               CALL BCIS003N USING DFHEIBLK L-BCIS003N
+           END-IF.
+      *
+           IF  BCIS003N-CD-RTN-PGM NOT EQUAL ZEROS
+               MOVE 3 TO K0254-CD-RTN
+               MOVE 'S0254 - Erro consultando BCIS003N.'
+                   TO K0254-TX-MSG-RTN
+               GOBACK
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-PESQUISA-SWIFT  SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET BCIN003N-IX-TAB-OCR TO 1.
+      *
+           SEARCH BCIS003N-TAB-OCR
+               AT END
+                   CONTINUE
+               WHEN K0254-CD-SWFT-PSQ(1:8) EQUAL
+               BCIS003N-CD-IDFC-ARQ-SAID(BCIN003N-IX-TAB-OCR)(2:8)
+                   MOVE 'S' TO K0254-IN-SUSPENSO
+           END-SEARCH
+           .
+       020000-SAI.
+           EXIT
+           .
