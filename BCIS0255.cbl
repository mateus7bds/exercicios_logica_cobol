@@ -0,0 +1,131 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0255
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Consulta online (somente leitura) ao cadastro de
+      *             banqueiro correspondente/tabela SWIFT, por codigo
+      *             SWIFT ou por codigo de instituicao, mesma fonte de
+      *             dados (BDDE142F/BDDA142C) que OPES500V/820-000-
+      *             TRATA-INST-INTM ja usa para resolver o banqueiro
+      *             quando monta a ordem, para que o atendimento possa
+      *             confirmar o cadastro de um banqueiro correspondente
+      *             antes de iniciar uma ordem de pagamento.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0255.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BDDE142F                       PIC X(8) VALUE 'BDDE142F'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0255 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+      * BDDE142F - Consulta o cadastro do banqueiro correspondente por
+      * codigo de instituicao e/ou codigo SWIFT, mesmo book usado por
+      * OPES500V/820-000-TRATA-INST-INTM.
+       01  L-BDDE142F.
+           03  BDDA142C-CD-IDTR            PIC 9(012).
+           03  BDDA142C-CD-SWFT            PIC X(011).
+           03  BDDA142C-NM                 PIC X(055).
+           03  BDDA142C-NM-PRAC            PIC X(030).
+           03  BDDAMSGS-CD-MSG             PIC 9(002).
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  K0255-CD-INST-PSQ           PIC 9(012).
+           03  K0255-CD-SWFT-PSQ           PIC X(011).
+           03  K0255-IN-ACHOU              PIC X(01).
+               88  K0255-BANQUEIRO-ACHADO     VALUE 'S'.
+               88  K0255-BANQUEIRO-NAO-ACHADO VALUE 'N'.
+           03  K0255-CD-INST-SAID          PIC 9(012).
+           03  K0255-CD-SWFT-SAID          PIC X(011).
+           03  K0255-NM-HDNG-SAID          PIC X(055).
+           03  K0255-NM-PRCA-SAID          PIC X(030).
+           03  K0255-CD-RTN                PIC 9(02).
+           03  K0255-TX-MSG-RTN            PIC X(60).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K0255-CD-RTN.
+           MOVE SPACES TO K0255-TX-MSG-RTN.
+           MOVE 'N'    TO K0255-IN-ACHOU.
+           MOVE ZEROS  TO K0255-CD-INST-SAID.
+           MOVE SPACES TO K0255-CD-SWFT-SAID
+                          K0255-NM-HDNG-SAID
+                          K0255-NM-PRCA-SAID.
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 1 TO K0255-CD-RTN
+               MOVE 'S0255 - Area com tamanho invalido (book).'
+                   TO K0255-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           IF  K0255-CD-INST-PSQ EQUAL ZEROS
+           AND K0255-CD-SWFT-PSQ EQUAL SPACES
+               MOVE 2 TO K0255-CD-RTN
+               MOVE 'S0255 - Informe codigo SWIFT ou de instituicao.'
+                   TO K0255-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           PERFORM 010000-BUSCA-BDDE142F
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       010000-BUSCA-BDDE142F  SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE L-BDDE142F
+               REPLACING ALPHANUMERIC BY ' '
+               NUMERIC BY  0.
+      *
+           MOVE K0255-CD-INST-PSQ TO BDDA142C-CD-IDTR.
+           MOVE K0255-CD-SWFT-PSQ TO BDDA142C-CD-SWFT.
+      *
+           MOVE LENGTH OF L-BDDE142F TO EIBCALEN
+           CALL BDDE142F USING DFHEIBLK L-BDDE142F.
+      *
+           IF  BDDAMSGS-CD-MSG NOT EQUAL ZEROS
+               MOVE 'N' TO K0255-IN-ACHOU
+           ELSE
+               MOVE 'S'              TO K0255-IN-ACHOU
+               MOVE BDDA142C-CD-IDTR TO K0255-CD-INST-SAID
+               MOVE BDDA142C-CD-SWFT TO K0255-CD-SWFT-SAID
+               MOVE BDDA142C-NM      TO K0255-NM-HDNG-SAID
+               MOVE BDDA142C-NM-PRAC TO K0255-NM-PRCA-SAID
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
