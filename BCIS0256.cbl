@@ -0,0 +1,181 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0256
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Consulta online da data de corte do formato de NSS
+      *             (parametro CTL-NSS-NR do BCIS003R, o mesmo que
+      *             OPES500V/414-000-VERIFICA-CTL-NSS-NR le hoje para
+      *             decidir entre o NSS antigo e o novo em 413-000-
+      *             VALIDA-NSS-NR) e do historico de alteracoes desse
+      *             parametro, para que o atendimento veja a data
+      *             vigente e quem a alterou sem depender de um
+      *             programador ler um dump. Front-end fixo do BCIS003M
+      *             (mesmo cadastro/historico generico de parametros),
+      *             ja fixando SG-SIS/CD-IDFC-ARQ para este parametro
+      *             especifico. A atualizacao do valor continua sendo
+      *             feita pela tela generica do BCIS003M.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0256.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BCIS003M                       PIC X(8) VALUE 'BCIS003M'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0256 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-IX-HIST                   PIC  9(02) VALUE ZEROS.
+      *
+      * Book do BCIS003M (consulta/atualiza/historico generico de
+      * parametros de controle) - mesmo layout do commarea la definido.
+       01  L-BCIS003M.
+           03  M-CD-FUC                PIC 9(01).
+           03  M-SG-SIS                PIC X(03).
+           03  M-CD-IDFC-ARQ           PIC X(15).
+           03  M-CD-USU                PIC X(08).
+           03  M-NR-CTL                PIC 9(08).
+           03  M-DT-CTL                PIC X(10).
+           03  M-CD-RTN                PIC 9(02).
+           03  M-TX-MSG-RTN            PIC X(60).
+           03  M-QT-HIST               PIC 9(03).
+           03  M-TB-HIST OCCURS 20 TIMES.
+               05  M-H-TS-ALTC         PIC X(26).
+               05  M-H-CD-USU          PIC X(08).
+               05  M-H-VL-ANTR         PIC X(30).
+               05  M-H-VL-NOVO         PIC X(30).
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           03  K0256-CD-FUC            PIC 9(01).
+               88  K0256-CONSULTA      VALUE 1.
+               88  K0256-HISTORICO     VALUE 2.
+           03  K0256-NR-CTL-SAID       PIC 9(08).
+           03  K0256-DT-CTL-SAID       PIC X(10).
+           03  K0256-CD-RTN            PIC 9(02).
+           03  K0256-TX-MSG-RTN        PIC X(60).
+           03  K0256-QT-HIST-SAID      PIC 9(03).
+           03  K0256-TB-HIST-SAID OCCURS 20 TIMES.
+               05  K0256-H-TS-ALTC     PIC X(26).
+               05  K0256-H-CD-USU      PIC X(08).
+               05  K0256-H-VL-ANTR     PIC X(30).
+               05  K0256-H-VL-NOVO     PIC X(30).
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS  TO K0256-CD-RTN.
+           MOVE SPACES TO K0256-TX-MSG-RTN.
+      *
+           IF  EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA
+               MOVE 1 TO K0256-CD-RTN
+               MOVE 'S0256 - Area com tamanho invalido (book).'
+                   TO K0256-TX-MSG-RTN
+               GOBACK
+           END-IF
+      *
+           EVALUATE TRUE
+               WHEN K0256-CONSULTA
+                   PERFORM 010000-CONSULTA-CTL-NSS-NR
+               WHEN K0256-HISTORICO
+                   PERFORM 020000-HISTORICO-CTL-NSS-NR
+               WHEN OTHER
+                   MOVE 2 TO K0256-CD-RTN
+                   MOVE 'S0256 - Codigo de funcao invalido.'
+                       TO K0256-TX-MSG-RTN
+           END-EVALUATE
+      *
+           GOBACK
+           .
+      *----------------------------------------------------------------*
+       010000-CONSULTA-CTL-NSS-NR  SECTION.
+      *----------------------------------------------------------------*
+      * Mesma chave (SG-SIS='OPE' / CD-IDFC-ARQ='CTL-NSS-NR') que
+      * OPES500V/414-000-VERIFICA-CTL-NSS-NR consulta hoje via
+      * BCIS003R, so que atraves da tela generica de manutencao.
+      *
+           INITIALIZE L-BCIS003M
+               REPLACING ALPHANUMERIC BY ' '
+               NUMERIC BY  0.
+      *
+           MOVE 1                    TO M-CD-FUC.
+           MOVE 'OPE'                 TO M-SG-SIS.
+           MOVE 'CTL-NSS-NR'          TO M-CD-IDFC-ARQ.
+      *
+           MOVE LENGTH OF L-BCIS003M TO EIBCALEN
+           CALL BCIS003M USING DFHEIBLK L-BCIS003M.
+      *
+           MOVE M-CD-RTN     TO K0256-CD-RTN.
+           MOVE M-TX-MSG-RTN TO K0256-TX-MSG-RTN.
+      *
+           IF  M-CD-RTN EQUAL ZEROS
+               MOVE M-NR-CTL TO K0256-NR-CTL-SAID
+               MOVE M-DT-CTL TO K0256-DT-CTL-SAID
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-HISTORICO-CTL-NSS-NR  SECTION.
+      *----------------------------------------------------------------*
+      * Ultimas alteracoes do parametro CTL-NSS-NR - quem alterou,
+      * quando, e o valor anterior x novo (formato do BCIS003M).
+      *
+           INITIALIZE L-BCIS003M
+               REPLACING ALPHANUMERIC BY ' '
+               NUMERIC BY  0.
+      *
+           MOVE 3                    TO M-CD-FUC.
+           MOVE 'OPE'                 TO M-SG-SIS.
+           MOVE 'CTL-NSS-NR'          TO M-CD-IDFC-ARQ.
+      *
+           MOVE LENGTH OF L-BCIS003M TO EIBCALEN
+           CALL BCIS003M USING DFHEIBLK L-BCIS003M.
+      *
+           MOVE M-CD-RTN     TO K0256-CD-RTN.
+           MOVE M-TX-MSG-RTN TO K0256-TX-MSG-RTN.
+           MOVE M-QT-HIST    TO K0256-QT-HIST-SAID.
+      *
+           PERFORM VARYING W-IX-HIST FROM 1 BY 1
+                   UNTIL W-IX-HIST GREATER 20
+               MOVE M-H-TS-ALTC(W-IX-HIST) TO
+                   K0256-H-TS-ALTC(W-IX-HIST)
+               MOVE M-H-CD-USU(W-IX-HIST)  TO
+                   K0256-H-CD-USU(W-IX-HIST)
+               MOVE M-H-VL-ANTR(W-IX-HIST) TO
+                   K0256-H-VL-ANTR(W-IX-HIST)
+               MOVE M-H-VL-NOVO(W-IX-HIST) TO
+                   K0256-H-VL-NOVO(W-IX-HIST)
+           END-PERFORM
+           .
+       020000-SAI.
+           EXIT
+           .
