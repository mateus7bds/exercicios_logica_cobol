@@ -0,0 +1,229 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0261
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Emitir relatório consolidado de códigos de erro/
+      *             retorno (CD-RTN) e respectivas mensagens, a partir
+      *             do arquivo de referência ERRCOD, para consulta da
+      *             central de atendimento (help desk).
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0261.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRCOD ASSIGN TO ERRCOD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-ERRCOD.
+      *
+           SELECT RELERRO ASSIGN TO RELERRO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELERRO.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Arquivo de referência dos códigos de erro/retorno, mantido pelas
+      * áreas responsáveis por cada programa online (OPES500V, BCIS0144,
+      * BCIS003M etc.) - um registro por código CD-RTN emitido.
+       FD  ERRCOD
+           RECORDING MODE IS F.
+       01  REG-ERRCOD.
+           03  ERRCOD-CD-SIS               PIC X(08).
+           03  ERRCOD-CD-ERRO              PIC 9(04).
+           03  ERRCOD-CD-PARAGRAFO         PIC X(20).
+           03  ERRCOD-TX-MSG               PIC X(70).
+           03  ERRCOD-TX-OBS               PIC X(40).
+      *
+       FD  RELERRO
+           RECORDING MODE IS F.
+       01  REG-RELERRO                     PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0261 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-ERRCOD                 PIC X(02) VALUE '00'.
+       77  W-FS-RELERRO                PIC X(02) VALUE '00'.
+       77  W-IN-FIM-ERRCOD             PIC X(01) VALUE 'N'.
+           88  FIM-ERRCOD                        VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-COD                PIC 9(06) VALUE ZEROS.
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0261'.
+           03  FILLER                  PIC X(40) VALUE
+               'RELATORIO CONSOLIDADO DE CODIGOS DE ERRO'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(10) VALUE 'SISTEMA'.
+           03  FILLER                  PIC X(08) VALUE 'CODIGO'.
+           03  FILLER                  PIC X(22) VALUE 'PARAGRAFO'.
+           03  FILLER                  PIC X(72) VALUE 'MENSAGEM'.
+           03  FILLER                  PIC X(40) VALUE 'OBSERVACAO'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-CD-SIS            PIC X(10).
+           03  W-DET-CD-ERRO           PIC 9(04)B(04).
+           03  W-DET-CD-PARAGRAFO      PIC X(22).
+           03  W-DET-TX-MSG            PIC X(72).
+           03  W-DET-TX-OBS            PIC X(40).
+      *
+       01  W-LN-TOTAL.
+           03  FILLER                  PIC X(30) VALUE
+               'TOTAL DE CODIGOS RELACIONADOS:'.
+           03  W-TOT-QT-COD            PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-ERRCOD
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-ERRCOD
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ERRCOD
+           OPEN OUTPUT RELERRO
+      *
+           IF  W-FS-ERRCOD NOT EQUAL '00'
+               DISPLAY 'BCIS0261 - Erro abertura ERRCOD  FS='
+                       W-FS-ERRCOD
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELERRO NOT EQUAL '00'
+               DISPLAY 'BCIS0261 - Erro abertura RELERRO FS='
+                       W-FS-RELERRO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELERRO           FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELERRO
+           WRITE REG-RELERRO
+           WRITE REG-RELERRO           FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELERRO
+           WRITE REG-RELERRO
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-ERRCOD  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ERRCOD
+               AT END
+                   MOVE 'S' TO W-IN-FIM-ERRCOD
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           MOVE ERRCOD-CD-SIS           TO W-DET-CD-SIS
+           MOVE ERRCOD-CD-ERRO          TO W-DET-CD-ERRO
+           MOVE ERRCOD-CD-PARAGRAFO     TO W-DET-CD-PARAGRAFO
+           MOVE ERRCOD-TX-MSG           TO W-DET-TX-MSG
+           MOVE ERRCOD-TX-OBS           TO W-DET-TX-OBS
+      *
+           WRITE REG-RELERRO            FROM W-LN-DETALHE
+      *
+           ADD 1 TO W-QT-LINHA-PAG
+           ADD 1 TO W-QT-TOT-COD
+      *
+           PERFORM 030000-LE-ERRCOD
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RELERRO
+           WRITE REG-RELERRO
+      *
+           MOVE W-QT-TOT-COD            TO W-TOT-QT-COD
+           WRITE REG-RELERRO            FROM W-LN-TOTAL
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ERRCOD
+           CLOSE RELERRO
+           .
+       060000-SAI.
+           EXIT
+           .
