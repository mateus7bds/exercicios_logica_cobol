@@ -0,0 +1,302 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0262
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Emitir relatório diário de conciliação de rejeições
+      *             de ordens de pagamento para o exterior, agrupando
+      *             por código de retorno (CD-RTN) e, dentro deste, por
+      *             tipo de ordem (S500V-CD-TIP-ORD-PGTO) e por telex
+      *             de aviso (S500V-CD-TLA), a partir do extrato diário
+      *             de BCISLOG0/BCISLOG1.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0262.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--  Extrato diário de rejeições de BCISLOG0/BCISLOG1, já
+      *--  ordenado por CD-RTN/CD-TIP-ORD-PGTO/CD-TLA (passo de SORT na
+      *--  JCL que antecede este programa).
+           SELECT LOGREJ ASSIGN TO LOGREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-LOGREJ.
+      *
+           SELECT RELREJ ASSIGN TO RELREJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELREJ.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+       FD  LOGREJ
+           RECORDING MODE IS F.
+       01  REG-LOGREJ.
+           03  LOGREJ-DT-MVT               PIC 9(08).
+           03  LOGREJ-CD-RTN               PIC 9(04).
+           03  LOGREJ-CD-TIP-ORD-PGTO      PIC 9(01).
+           03  LOGREJ-CD-TLA               PIC 9(02).
+           03  LOGREJ-NR-ORD-PGTO          PIC 9(10).
+      *
+       FD  RELREJ
+           RECORDING MODE IS F.
+       01  REG-RELREJ                      PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0262 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-LOGREJ                 PIC X(02) VALUE '00'.
+       77  W-FS-RELREJ                 PIC X(02) VALUE '00'.
+       77  W-IN-FIM-LOGREJ             PIC X(01) VALUE 'N'.
+           88  FIM-LOGREJ                        VALUE 'S'.
+      *
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+      *
+       77  W-CD-RTN-ATL                PIC 9(04) VALUE ZEROS.
+       77  W-CD-TIP-ORD-PGTO-ATL       PIC 9(01) VALUE ZEROS.
+       77  W-CD-TLA-ATL                PIC 9(02) VALUE ZEROS.
+      *
+       77  W-QT-OCR-DETALHE            PIC 9(06) VALUE ZEROS.
+       77  W-QT-OCR-RTN                PIC 9(06) VALUE ZEROS.
+       77  W-QT-OCR-GERAL              PIC 9(06) VALUE ZEROS.
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0262'.
+           03  FILLER                  PIC X(50) VALUE
+               'CONCILIACAO DIARIA DE REJEICOES - ORDENS EXTERIOR'.
+           03  FILLER                  PIC X(06) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(10) VALUE 'CD-RTN'.
+           03  FILLER                  PIC X(14) VALUE 'TIPO ORDEM'.
+           03  FILLER                  PIC X(08) VALUE 'CD-TLA'.
+           03  FILLER                  PIC X(20) VALUE 'QTDE OCORR.'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-CD-RTN             PIC 9(04)B(06).
+           03  W-DET-CD-TIP-ORD-PGTO    PIC 9(01)B(13).
+           03  W-DET-CD-TLA             PIC 9(02)B(06).
+           03  W-DET-QT-OCR             PIC ZZZ.ZZ9.
+      *
+       01  W-LN-SUBT-RTN.
+           03  FILLER                  PIC X(10) VALUE SPACES.
+           03  FILLER                  PIC X(20) VALUE
+               'SUBTOTAL CD-RTN '.
+           03  W-SUBT-CD-RTN            PIC 9(04)B(04).
+           03  W-SUBT-QT-OCR            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-GERAL.
+           03  FILLER                  PIC X(30) VALUE
+               'TOTAL GERAL DE REJEICOES:'.
+           03  W-TOT-QT-OCR             PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-LOGREJ
+      *
+           IF  NOT FIM-LOGREJ
+               MOVE LOGREJ-CD-RTN            TO W-CD-RTN-ATL
+               MOVE LOGREJ-CD-TIP-ORD-PGTO   TO W-CD-TIP-ORD-PGTO-ATL
+               MOVE LOGREJ-CD-TLA            TO W-CD-TLA-ATL
+           END-IF
+      *
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-LOGREJ
+      *
+           IF  W-QT-OCR-DETALHE GREATER ZEROS
+               PERFORM 050000-ESCREVE-DETALHE
+           END-IF
+      *
+           IF  W-QT-OCR-RTN GREATER ZEROS
+               PERFORM 060000-ESCREVE-SUBTOTAL
+           END-IF
+      *
+           PERFORM 070000-ESCREVE-TOTAL-GERAL
+           PERFORM 080000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  LOGREJ
+           OPEN OUTPUT RELREJ
+      *
+           IF  W-FS-LOGREJ NOT EQUAL '00'
+               DISPLAY 'BCIS0262 - Erro abertura LOGREJ FS='
+                       W-FS-LOGREJ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELREJ NOT EQUAL '00'
+               DISPLAY 'BCIS0262 - Erro abertura RELREJ FS='
+                       W-FS-RELREJ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELREJ            FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELREJ
+           WRITE REG-RELREJ
+           WRITE REG-RELREJ            FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELREJ
+           WRITE REG-RELREJ
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-LOGREJ  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ LOGREJ
+               AT END
+                   MOVE 'S' TO W-IN-FIM-LOGREJ
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  LOGREJ-CD-RTN NOT EQUAL W-CD-RTN-ATL
+               PERFORM 050000-ESCREVE-DETALHE
+               PERFORM 060000-ESCREVE-SUBTOTAL
+               MOVE LOGREJ-CD-RTN            TO W-CD-RTN-ATL
+               MOVE LOGREJ-CD-TIP-ORD-PGTO   TO W-CD-TIP-ORD-PGTO-ATL
+               MOVE LOGREJ-CD-TLA            TO W-CD-TLA-ATL
+           ELSE
+               IF  LOGREJ-CD-TIP-ORD-PGTO NOT EQUAL
+                   W-CD-TIP-ORD-PGTO-ATL
+               OR  LOGREJ-CD-TLA          NOT EQUAL W-CD-TLA-ATL
+                   PERFORM 050000-ESCREVE-DETALHE
+                   MOVE LOGREJ-CD-TIP-ORD-PGTO TO W-CD-TIP-ORD-PGTO-ATL
+                   MOVE LOGREJ-CD-TLA          TO W-CD-TLA-ATL
+               END-IF
+           END-IF
+      *
+           ADD 1 TO W-QT-OCR-DETALHE
+           ADD 1 TO W-QT-OCR-RTN
+           ADD 1 TO W-QT-OCR-GERAL
+      *
+           PERFORM 030000-LE-LOGREJ
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-DETALHE  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           MOVE W-CD-RTN-ATL           TO W-DET-CD-RTN
+           MOVE W-CD-TIP-ORD-PGTO-ATL  TO W-DET-CD-TIP-ORD-PGTO
+           MOVE W-CD-TLA-ATL           TO W-DET-CD-TLA
+           MOVE W-QT-OCR-DETALHE       TO W-DET-QT-OCR
+      *
+           WRITE REG-RELREJ            FROM W-LN-DETALHE
+           ADD 1 TO W-QT-LINHA-PAG
+      *
+           MOVE ZEROS                  TO W-QT-OCR-DETALHE
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-ESCREVE-SUBTOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-CD-RTN-ATL           TO W-SUBT-CD-RTN
+           MOVE W-QT-OCR-RTN           TO W-SUBT-QT-OCR
+      *
+           WRITE REG-RELREJ            FROM W-LN-SUBT-RTN
+           MOVE SPACES                 TO REG-RELREJ
+           WRITE REG-RELREJ
+           ADD 2 TO W-QT-LINHA-PAG
+      *
+           MOVE ZEROS                  TO W-QT-OCR-RTN
+           .
+       060000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       070000-ESCREVE-TOTAL-GERAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-QT-OCR-GERAL         TO W-TOT-QT-OCR
+      *
+           MOVE SPACES                 TO REG-RELREJ
+           WRITE REG-RELREJ
+           WRITE REG-RELREJ            FROM W-LN-TOTAL-GERAL
+           .
+       070000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       080000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE LOGREJ
+           CLOSE RELREJ
+           .
+       080000-SAI.
+           EXIT
+           .
