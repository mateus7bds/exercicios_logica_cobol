@@ -0,0 +1,282 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0263
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Wrapper batch para conversao/re-validacao em massa
+      *             de CPF/CNPJ da base de clientes, chamando o mesmo
+      *             programa BCIS0144 (021000-BUSCA-CLI-MCI /
+      *             022000-BUSCA-CNPJ-DFE / 023000-TRATA-CPF) usado
+      *             hoje apenas de forma online (uma transacao CICS por
+      *             cliente), a partir de um arquivo de entrada com um
+      *             registro por CPF/CNPJ a reprocessar.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0263.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CNVENT ASSIGN TO CNVENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-CNVENT.
+      *
+           SELECT CNVSAI ASSIGN TO CNVSAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-CNVSAI.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Arquivo de entrada com os CPF/CNPJ da base a reprocessar. Cada
+      * registro traz os mesmos dados que hoje seriam informados numa
+      * chamada online individual a BCIS0144 (K0144-CD-FUC-DFE etc.).
+       FD  CNVENT
+           RECORDING MODE IS F.
+       01  REG-CNVENT.
+           03  CNVENT-CD-FUC-DFE           PIC 9(09).
+           03  CNVENT-NR-IDFC-PF-PJ        PIC 9(14).
+           03  CNVENT-CPF-CNPJ-N-FMTD      PIC X(14).
+           03  CNVENT-CPF-CNPJ-FMTD        PIC X(18).
+      *
+       FD  CNVSAI
+           RECORDING MODE IS F.
+       01  REG-CNVSAI                      PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BCIS0144                      PIC X(8) VALUE 'BCIS0144'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0263 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-CNVENT                 PIC X(02) VALUE '00'.
+       77  W-FS-CNVSAI                 PIC X(02) VALUE '00'.
+       77  W-IN-FIM-CNVENT             PIC X(01) VALUE 'N'.
+           88  FIM-CNVENT                        VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-PROC               PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-RJT                PIC 9(06) VALUE ZEROS.
+      *
+      * Simulacao do bloco EIB para chamar um programa CICS a partir de
+      * processamento batch puro (sem tradutor CICS): o unico campo
+      * realmente lido pelo callee e o EIBCALEN (guarda de entrada
+      * IF EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA); os demais bytes
+      * do EIB nunca sao referenciados por este processo.
+       01  DFHEIBLK.
+           03  EIBCALEN                PIC S9(04) COMP.
+           03  FILLER                  PIC X(84).
+      *
+      * Area repassada a BCIS0144, no mesmo layout do DFHCOMMAREA usado
+      * hoje pela transacao online (campos K0144-* inferidos a partir
+      * do uso feito pelo proprio BCIS0144, ja que o book BCIK0144 nao
+      * esta disponivel nesta arvore).
+       01  L-BCIS0144.
+           03  K0144-CD-FUC-DFE            PIC 9(09).
+           03  K0144-NR-IDFC-PF-PJ         PIC 9(14).
+           03  K0144-CPF-CNPJ-ALFA-N-FMTD  PIC X(14).
+           03  K0144-CPF-CNPJ-ALFA-FMTD    PIC X(18).
+           03  K0144-TIP-PSS               PIC 9(01).
+           03  K0144-CD-RTN                PIC 9(02).
+           03  K0144-TX-MSG-RTN            PIC X(60).
+           03  K0144-PGM-CASD-ERRO         PIC X(08).
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0263'.
+           03  FILLER                  PIC X(40) VALUE
+               'CONVERSAO/REVALIDACAO EM MASSA CPF/CNPJ'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(16) VALUE 'IDENTIFICADOR'.
+           03  FILLER                  PIC X(20) VALUE 'CPF/CNPJ FMT'.
+           03  FILLER                  PIC X(06) VALUE 'RTN'.
+           03  FILLER                  PIC X(60) VALUE 'MENSAGEM'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-NR-IDFC           PIC Z(13)9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  W-DET-CPF-CNPJ-FMTD     PIC X(18).
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  W-DET-CD-RTN            PIC ZZ9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-TX-MSG            PIC X(60).
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE REGISTROS PROCESSADOS:'.
+           03  W-TOT-QT-PROC           PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE REGISTROS REJEITADOS: '.
+           03  W-TOT-QT-RJT            PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-CNVENT
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-CNVENT
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  CNVENT
+           OPEN OUTPUT CNVSAI
+      *
+           IF  W-FS-CNVENT NOT EQUAL '00'
+               DISPLAY 'BCIS0263 - Erro abertura CNVENT  FS='
+                       W-FS-CNVENT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-CNVSAI NOT EQUAL '00'
+               DISPLAY 'BCIS0263 - Erro abertura CNVSAI  FS='
+                       W-FS-CNVSAI
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-CNVSAI            FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-CNVSAI
+           WRITE REG-CNVSAI
+           WRITE REG-CNVSAI            FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-CNVSAI
+           WRITE REG-CNVSAI
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-CNVENT  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ CNVENT
+               AT END
+                   MOVE 'S' TO W-IN-FIM-CNVENT
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           INITIALIZE L-BCIS0144
+      *
+           MOVE CNVENT-CD-FUC-DFE       TO K0144-CD-FUC-DFE
+           MOVE CNVENT-NR-IDFC-PF-PJ    TO K0144-NR-IDFC-PF-PJ
+           MOVE CNVENT-CPF-CNPJ-N-FMTD  TO K0144-CPF-CNPJ-ALFA-N-FMTD
+           MOVE CNVENT-CPF-CNPJ-FMTD    TO K0144-CPF-CNPJ-ALFA-FMTD
+      *
+           MOVE LENGTH OF L-BCIS0144    TO EIBCALEN
+           CALL BCIS0144 USING L-BCIS0144
+      *
+           MOVE K0144-NR-IDFC-PF-PJ      TO W-DET-NR-IDFC
+           MOVE K0144-CPF-CNPJ-ALFA-FMTD TO W-DET-CPF-CNPJ-FMTD
+           MOVE K0144-CD-RTN             TO W-DET-CD-RTN
+           MOVE K0144-TX-MSG-RTN         TO W-DET-TX-MSG
+      *
+           WRITE REG-CNVSAI             FROM W-LN-DETALHE
+      *
+           ADD 1 TO W-QT-LINHA-PAG
+           ADD 1 TO W-QT-TOT-PROC
+      *
+           IF  K0144-CD-RTN NOT EQUAL ZEROS
+               ADD 1 TO W-QT-TOT-RJT
+           END-IF
+      *
+           PERFORM 030000-LE-CNVENT
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-CNVSAI
+           WRITE REG-CNVSAI
+      *
+           MOVE W-QT-TOT-PROC           TO W-TOT-QT-PROC
+           WRITE REG-CNVSAI             FROM W-LN-TOTAL-1
+      *
+           MOVE W-QT-TOT-RJT            TO W-TOT-QT-RJT
+           WRITE REG-CNVSAI             FROM W-LN-TOTAL-2
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE CNVENT
+           CLOSE CNVSAI
+           .
+       060000-SAI.
+           EXIT
+           .
