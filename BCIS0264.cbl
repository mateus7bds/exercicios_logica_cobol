@@ -0,0 +1,278 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0264
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Auditoria da migracao para CNPJ alfa (Receita
+      *             Federal). Le um extrato da base de clientes pessoa
+      *             juridica e aplica a mesma logica de deteccao de
+      *             letras usada por BCIS0144 (022100-EXTRAI-CCT-CNPJ/
+      *             022110-VERIFICA-LETRAS) para listar as contas cujo
+      *             CGC ainda esta no formato numerico antigo (sem
+      *             nenhuma letra), ou seja, ainda pendentes de
+      *             migracao para o novo CNPJ alfanumerico.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0264.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BASECLI ASSIGN TO BASECLI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-BASECLI.
+      *
+           SELECT RELCNPJ ASSIGN TO RELCNPJ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELCNPJ.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Extrato da base MCI com os clientes pessoa juridica a auditar.
+       FD  BASECLI
+           RECORDING MODE IS F.
+       01  REG-BASECLI.
+           03  BASECLI-CD-MCI-CLI          PIC 9(09).
+           03  BASECLI-TIP-PSS             PIC 9(01).
+               88  BASECLI-PESSOA-JURIDICA        VALUE 2.
+           03  BASECLI-CPF-CGC             PIC X(14).
+      *
+       FD  RELCNPJ
+           RECORDING MODE IS F.
+       01  REG-RELCNPJ                     PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0264 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-BASECLI                PIC X(02) VALUE '00'.
+       77  W-FS-RELCNPJ                PIC X(02) VALUE '00'.
+       77  W-IN-FIM-BASECLI            PIC X(01) VALUE 'N'.
+           88  FIM-BASECLI                       VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-PJ                 PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-PNDT               PIC 9(06) VALUE ZEROS.
+      *
+      * Variaveis usadas na deteccao de letras no CGC, mesma tecnica
+      * usada por BCIS0144 (022110-VERIFICA-LETRAS).
+       77  W-CCT-CGC                   PIC X(01) VALUE SPACE.
+       77  W-IC-ITRA                   PIC 9(02) VALUE ZEROS.
+       77  W-FLAG-LETRA                PIC 9(01) VALUE ZERO.
+       77  W-FLAG-EH-CNPJ-ALFA         PIC 9(01) VALUE ZERO.
+       77  W-ALFABETO                  PIC X(26) VALUE
+                                           'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0264'.
+           03  FILLER                  PIC X(40) VALUE
+               'AUDITORIA MIGRACAO CNPJ ALFA'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(16) VALUE 'MCI CLIENTE'.
+           03  FILLER                  PIC X(20) VALUE 'CGC ATUAL'.
+           03  FILLER                  PIC X(40) VALUE
+               'SITUACAO'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-CD-MCI-CLI        PIC Z(8)9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-CPF-CGC           PIC X(14).
+           03  FILLER                  PIC X(06) VALUE SPACES.
+           03  W-DET-TX-SITU           PIC X(40) VALUE
+               'PENDENTE DE MIGRACAO PARA CNPJ ALFA'.
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE CLIENTES PJ ANALISADOS:'.
+           03  W-TOT-QT-PJ             PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL PENDENTE DE MIGRACAO....:'.
+           03  W-TOT-QT-PNDT           PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-BASECLI
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-BASECLI
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  BASECLI
+           OPEN OUTPUT RELCNPJ
+      *
+           IF  W-FS-BASECLI NOT EQUAL '00'
+               DISPLAY 'BCIS0264 - Erro abertura BASECLI FS='
+                       W-FS-BASECLI
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELCNPJ NOT EQUAL '00'
+               DISPLAY 'BCIS0264 - Erro abertura RELCNPJ FS='
+                       W-FS-RELCNPJ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELCNPJ           FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELCNPJ
+           WRITE REG-RELCNPJ
+           WRITE REG-RELCNPJ           FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELCNPJ
+           WRITE REG-RELCNPJ
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-BASECLI  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ BASECLI
+               AT END
+                   MOVE 'S' TO W-IN-FIM-BASECLI
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  BASECLI-PESSOA-JURIDICA
+               ADD 1 TO W-QT-TOT-PJ
+      *
+               PERFORM 045000-VERIFICA-LETRAS
+      *
+               IF  W-FLAG-EH-CNPJ-ALFA EQUAL ZERO
+                   IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+                       PERFORM 020000-ESCREVE-CABECALHO
+                   END-IF
+      *
+                   MOVE BASECLI-CD-MCI-CLI  TO W-DET-CD-MCI-CLI
+                   MOVE BASECLI-CPF-CGC     TO W-DET-CPF-CGC
+      *
+                   WRITE REG-RELCNPJ        FROM W-LN-DETALHE
+      *
+                   ADD 1 TO W-QT-LINHA-PAG
+                   ADD 1 TO W-QT-TOT-PNDT
+               END-IF
+           END-IF
+      *
+           PERFORM 030000-LE-BASECLI
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       045000-VERIFICA-LETRAS  SECTION.
+      *----------------------------------------------------------------*
+      *
+      * Mesma tecnica usada por BCIS0144/022110-VERIFICA-LETRAS: varre
+      * o CGC caractere a caractere procurando alguma letra; encontrada
+      * uma letra, o CGC ja esta no novo formato alfanumerico.
+      *
+           MOVE ZERO TO W-FLAG-EH-CNPJ-ALFA
+      *
+           PERFORM VARYING W-IC-ITRA FROM 1 BY 1
+               UNTIL W-IC-ITRA GREATER THAN LENGTH OF BASECLI-CPF-CGC
+               MOVE ZERO TO W-FLAG-LETRA
+               MOVE BASECLI-CPF-CGC(W-IC-ITRA:1) TO W-CCT-CGC
+               INSPECT W-ALFABETO TALLYING W-FLAG-LETRA
+                   FOR ALL W-CCT-CGC
+               IF  W-FLAG-LETRA EQUAL 1
+                   MOVE 1 TO W-FLAG-EH-CNPJ-ALFA
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+       045000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RELCNPJ
+           WRITE REG-RELCNPJ
+      *
+           MOVE W-QT-TOT-PJ             TO W-TOT-QT-PJ
+           WRITE REG-RELCNPJ            FROM W-LN-TOTAL-1
+      *
+           MOVE W-QT-TOT-PNDT           TO W-TOT-QT-PNDT
+           WRITE REG-RELCNPJ            FROM W-LN-TOTAL-2
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE BASECLI
+           CLOSE RELCNPJ
+           .
+       060000-SAI.
+           EXIT
+           .
