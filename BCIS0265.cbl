@@ -0,0 +1,333 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0265
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Relatorio consolidado de revisao de pais restrito.
+      *             Reprocessa as ordens registradas no dia contra as
+      *             mesmas checagens usadas por OPES500V em tempo real
+      *             (310-040-VALIDA-PAIS-COM-RST, via BCIS108L, e o
+      *             criterio de cliente cubano de
+      *             212-000-VERIFICA-CUBANO, pais de origem = 42),
+      *             para que a area de compliance tenha uma lista
+      *             consolidada das ordens que tocaram um destino
+      *             restrito, em vez de depender apenas das rejeicoes
+      *             pontuais ocorridas durante o registro online.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0265.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDDIA ASSIGN TO ORDDIA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-ORDDIA.
+      *
+           SELECT RELPAIS ASSIGN TO RELPAIS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELPAIS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Extrato diario das ordens registradas, ja enriquecido na propria
+      * extracao com o pais de origem/nacionalidade do cliente (mesmo
+      * dado que 212-000-VERIFICA-CUBANO obtem do MCI em tempo real).
+       FD  ORDDIA
+           RECORDING MODE IS F.
+       01  REG-ORDDIA.
+           03  ORDDIA-NR-ORD-PGTO          PIC 9(10).
+           03  ORDDIA-CD-CLI               PIC 9(09).
+           03  ORDDIA-CD-PAIS-BNFC         PIC 9(03).
+           03  ORDDIA-CD-MOE               PIC 9(03).
+           03  ORDDIA-CD-PAIS-ORIG-CLI     PIC 9(03).
+      *
+       FD  RELPAIS
+           RECORDING MODE IS F.
+       01  REG-RELPAIS                     PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BCIS108L                      PIC X(8) VALUE 'BCIS108L'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0265 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-ORDDIA                 PIC X(02) VALUE '00'.
+       77  W-FS-RELPAIS                PIC X(02) VALUE '00'.
+       77  W-IN-FIM-ORDDIA             PIC X(01) VALUE 'N'.
+           88  FIM-ORDDIA                        VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-ORD                PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-RST                PIC 9(06) VALUE ZEROS.
+      *
+       77  W-IN-RST-PAIS-MOE           PIC X(01) VALUE 'N'.
+           88  RST-PAIS-MOE                      VALUE 'S'.
+       77  W-IN-CUBANO                 PIC X(01) VALUE 'N'.
+           88  CLIENTE-CUBANO                    VALUE 'S'.
+      *
+      * Simulacao do bloco EIB para chamar um programa CICS a partir de
+      * processamento batch puro (sem tradutor CICS): o unico campo
+      * realmente lido pelo callee e o EIBCALEN (guarda de entrada
+      * IF EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA); os demais bytes
+      * do EIB nunca sao referenciados por este processo.
+       01  DFHEIBLK.
+           03  EIBCALEN                PIC S9(04) COMP.
+           03  FILLER                  PIC X(84).
+      *
+      * BCIS105L/BCIS108L - Recupera país com restrição na moeda, mesmo
+      * layout usado por OPES500V/310-040-VALIDA-PAIS-COM-RST.
+       01  L-BCIS108L.
+           03  K108L-CD-FUC                 PIC  9(01).
+           03  K108L-CD-PAIS-COM-RST-ENT    PIC  9(03).
+           03  K108L-CD-MOE-COM-RST-ENT     PIC  9(03).
+           03  K108L-CD-RTN                 PIC  9(01).
+           03  K108L-TX-RTN                 PIC  X(60).
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0265'.
+           03  FILLER                  PIC X(40) VALUE
+               'REVISAO CONSOLIDADA PAIS RESTRITO'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(14) VALUE 'ORDEM'.
+           03  FILLER                  PIC X(12) VALUE 'CLIENTE'.
+           03  FILLER                  PIC X(08) VALUE 'PAIS'.
+           03  FILLER                  PIC X(08) VALUE 'MOEDA'.
+           03  FILLER                  PIC X(40) VALUE 'MOTIVO'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-NR-ORD-PGTO       PIC Z(9)9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-CD-CLI            PIC Z(8)9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-CD-PAIS-BNFC      PIC ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  W-DET-CD-MOE            PIC ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  W-DET-TX-MOTIVO         PIC X(40).
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS DO DIA........:'.
+           03  W-TOT-QT-ORD            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL COM RESTRICAO DE DESTINO:'.
+           03  W-TOT-QT-RST            PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-ORDDIA
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-ORDDIA
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  ORDDIA
+           OPEN OUTPUT RELPAIS
+      *
+           IF  W-FS-ORDDIA NOT EQUAL '00'
+               DISPLAY 'BCIS0265 - Erro abertura ORDDIA  FS='
+                       W-FS-ORDDIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELPAIS NOT EQUAL '00'
+               DISPLAY 'BCIS0265 - Erro abertura RELPAIS FS='
+                       W-FS-RELPAIS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELPAIS           FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELPAIS
+           WRITE REG-RELPAIS
+           WRITE REG-RELPAIS           FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELPAIS
+           WRITE REG-RELPAIS
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-ORDDIA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ ORDDIA
+               AT END
+                   MOVE 'S' TO W-IN-FIM-ORDDIA
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO W-QT-TOT-ORD
+      *
+           PERFORM 045000-VERIFICA-PAIS-COM-RST
+           PERFORM 046000-VERIFICA-CUBANO
+      *
+           IF  RST-PAIS-MOE OR CLIENTE-CUBANO
+               IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+                   PERFORM 020000-ESCREVE-CABECALHO
+               END-IF
+      *
+               MOVE ORDDIA-NR-ORD-PGTO   TO W-DET-NR-ORD-PGTO
+               MOVE ORDDIA-CD-CLI        TO W-DET-CD-CLI
+               MOVE ORDDIA-CD-PAIS-BNFC  TO W-DET-CD-PAIS-BNFC
+               MOVE ORDDIA-CD-MOE        TO W-DET-CD-MOE
+      *
+               EVALUATE TRUE
+                   WHEN RST-PAIS-MOE AND CLIENTE-CUBANO
+                       MOVE 'PAIS/MOEDA RESTRITO E CLIENTE CUBANO'
+                           TO W-DET-TX-MOTIVO
+                   WHEN RST-PAIS-MOE
+                       MOVE 'PAIS/MOEDA COM RESTRICAO CADASTRADA'
+                           TO W-DET-TX-MOTIVO
+                   WHEN OTHER
+                       MOVE 'CLIENTE COM NACIONALIDADE CUBANA'
+                           TO W-DET-TX-MOTIVO
+               END-EVALUATE
+      *
+               WRITE REG-RELPAIS         FROM W-LN-DETALHE
+      *
+               ADD 1 TO W-QT-LINHA-PAG
+               ADD 1 TO W-QT-TOT-RST
+           END-IF
+      *
+           PERFORM 030000-LE-ORDDIA
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       045000-VERIFICA-PAIS-COM-RST  SECTION.
+      *----------------------------------------------------------------*
+      *
+      * Mesma checagem de 310-040-VALIDA-PAIS-COM-RST (OPES500V).
+      *
+           MOVE 'N' TO W-IN-RST-PAIS-MOE
+      *
+           INITIALIZE L-BCIS108L
+           MOVE 2                     TO K108L-CD-FUC
+           MOVE ORDDIA-CD-PAIS-BNFC   TO K108L-CD-PAIS-COM-RST-ENT
+           MOVE ORDDIA-CD-MOE         TO K108L-CD-MOE-COM-RST-ENT
+           MOVE LENGTH OF L-BCIS108L    TO EIBCALEN
+           CALL BCIS108L USING DFHEIBLK L-BCIS108L
+      *
+      * Retorno = 3 (nenhum registro encontrado) - sem restricao
+           IF  K108L-CD-RTN NOT EQUAL 3
+               MOVE 'S' TO W-IN-RST-PAIS-MOE
+           END-IF
+           .
+       045000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       046000-VERIFICA-CUBANO  SECTION.
+      *----------------------------------------------------------------*
+      *
+      * Mesmo criterio de 212-000-VERIFICA-CUBANO (OPES500V): pais de
+      * origem/nacionalidade do cliente igual a 42 (Cuba).
+      *
+           MOVE 'N' TO W-IN-CUBANO
+      *
+           IF  ORDDIA-CD-PAIS-ORIG-CLI EQUAL 42
+               MOVE 'S' TO W-IN-CUBANO
+           END-IF
+           .
+       046000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RELPAIS
+           WRITE REG-RELPAIS
+      *
+           MOVE W-QT-TOT-ORD            TO W-TOT-QT-ORD
+           WRITE REG-RELPAIS            FROM W-LN-TOTAL-1
+      *
+           MOVE W-QT-TOT-RST            TO W-TOT-QT-RST
+           WRITE REG-RELPAIS            FROM W-LN-TOTAL-2
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE ORDDIA
+           CLOSE RELPAIS
+           .
+       060000-SAI.
+           EXIT
+           .
