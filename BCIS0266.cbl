@@ -0,0 +1,297 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0266
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Emitir relatório periódico de utilização dos
+      *             códigos de roteamento Fedwire/CPSO (W-CD-CPSO,
+      *             montado por 920000-VRF-CD-CPSO em OPES500V a partir
+      *             de W-CD-FED-ABA), agrupando por banqueiro
+      *             destinatário e, dentro deste, por código CPSO/FW,
+      *             a partir do extrato periódico de BCISLOG0/BCISLOG1,
+      *             para identificar relacionamentos de correspondente
+      *             que estejam caindo em desuso antes que passem a
+      *             falhar em toda ordem roteada por eles.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0266.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *--  Extrato periódico de ordens roteadas via CPSO/Fedwire,
+      *--  extraído de BCISLOG0/BCISLOG1, já ordenado por
+      *--  CD-INST-BNFC/CD-CPSO (passo de SORT na JCL que antecede este
+      *--  programa).
+           SELECT LOGCPSO ASSIGN TO LOGCPSO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-LOGCPSO.
+      *
+           SELECT RELCPSO ASSIGN TO RELCPSO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELCPSO.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+       FD  LOGCPSO
+           RECORDING MODE IS F.
+       01  REG-LOGCPSO.
+           03  LOGCPSO-DT-MVT               PIC 9(08).
+           03  LOGCPSO-CD-INST-BNFC         PIC 9(12).
+           03  LOGCPSO-CD-CPSO              PIC X(13).
+           03  LOGCPSO-NR-ORD-PGTO          PIC 9(10).
+      *
+       FD  RELCPSO
+           RECORDING MODE IS F.
+       01  REG-RELCPSO                      PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0266 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-LOGCPSO                PIC X(02) VALUE '00'.
+       77  W-FS-RELCPSO                PIC X(02) VALUE '00'.
+       77  W-IN-FIM-LOGCPSO            PIC X(01) VALUE 'N'.
+           88  FIM-LOGCPSO                       VALUE 'S'.
+      *
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+      *
+       77  W-CD-INST-BNFC-ATL          PIC 9(12) VALUE ZEROS.
+       77  W-CD-CPSO-ATL               PIC X(13) VALUE SPACES.
+      *
+       77  W-QT-OCR-DETALHE            PIC 9(06) VALUE ZEROS.
+       77  W-QT-OCR-BANQ               PIC 9(06) VALUE ZEROS.
+       77  W-QT-OCR-GERAL              PIC 9(06) VALUE ZEROS.
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0266'.
+           03  FILLER                  PIC X(45) VALUE
+               'UTILIZACAO DE ROTEAMENTO FEDWIRE/CPSO'.
+           03  FILLER                  PIC X(06) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(20) VALUE 'BANQ. DEST.'.
+           03  FILLER                  PIC X(18) VALUE 'CD-CPSO/FW'.
+           03  FILLER                  PIC X(20) VALUE 'QTDE OCORR.'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-CD-INST-BNFC       PIC Z(11)9B(04).
+           03  W-DET-CD-CPSO            PIC X(13)B(05).
+           03  W-DET-QT-OCR             PIC ZZZ.ZZ9.
+      *
+       01  W-LN-SUBT-BANQ.
+           03  FILLER                  PIC X(12) VALUE SPACES.
+           03  FILLER                  PIC X(28) VALUE
+               'SUBTOTAL BANQUEIRO'.
+           03  W-SUBT-CD-INST-BNFC      PIC Z(11)9.
+           03  FILLER                  PIC X(02) VALUE SPACES.
+           03  W-SUBT-QT-OCR            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-GERAL.
+           03  FILLER                  PIC X(30) VALUE
+               'TOTAL GERAL DE OCORRENCIAS:'.
+           03  W-TOT-QT-OCR             PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-LOGCPSO
+      *
+           IF  NOT FIM-LOGCPSO
+               MOVE LOGCPSO-CD-INST-BNFC    TO W-CD-INST-BNFC-ATL
+               MOVE LOGCPSO-CD-CPSO         TO W-CD-CPSO-ATL
+           END-IF
+      *
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-LOGCPSO
+      *
+           IF  W-QT-OCR-DETALHE GREATER ZEROS
+               PERFORM 050000-ESCREVE-DETALHE
+           END-IF
+      *
+           IF  W-QT-OCR-BANQ GREATER ZEROS
+               PERFORM 060000-ESCREVE-SUBTOTAL
+           END-IF
+      *
+           PERFORM 070000-ESCREVE-TOTAL-GERAL
+           PERFORM 080000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  LOGCPSO
+           OPEN OUTPUT RELCPSO
+      *
+           IF  W-FS-LOGCPSO NOT EQUAL '00'
+               DISPLAY 'BCIS0266 - Erro abertura LOGCPSO FS='
+                       W-FS-LOGCPSO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELCPSO NOT EQUAL '00'
+               DISPLAY 'BCIS0266 - Erro abertura RELCPSO FS='
+                       W-FS-RELCPSO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELCPSO           FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELCPSO
+           WRITE REG-RELCPSO
+           WRITE REG-RELCPSO           FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELCPSO
+           WRITE REG-RELCPSO
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-LOGCPSO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ LOGCPSO
+               AT END
+                   MOVE 'S' TO W-IN-FIM-LOGCPSO
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  LOGCPSO-CD-INST-BNFC NOT EQUAL W-CD-INST-BNFC-ATL
+               PERFORM 050000-ESCREVE-DETALHE
+               PERFORM 060000-ESCREVE-SUBTOTAL
+               MOVE LOGCPSO-CD-INST-BNFC    TO W-CD-INST-BNFC-ATL
+               MOVE LOGCPSO-CD-CPSO         TO W-CD-CPSO-ATL
+           ELSE
+               IF  LOGCPSO-CD-CPSO NOT EQUAL W-CD-CPSO-ATL
+                   PERFORM 050000-ESCREVE-DETALHE
+                   MOVE LOGCPSO-CD-CPSO     TO W-CD-CPSO-ATL
+               END-IF
+           END-IF
+      *
+           ADD 1 TO W-QT-OCR-DETALHE
+           ADD 1 TO W-QT-OCR-BANQ
+           ADD 1 TO W-QT-OCR-GERAL
+      *
+           PERFORM 030000-LE-LOGCPSO
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-DETALHE  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           MOVE W-CD-INST-BNFC-ATL     TO W-DET-CD-INST-BNFC
+           MOVE W-CD-CPSO-ATL          TO W-DET-CD-CPSO
+           MOVE W-QT-OCR-DETALHE       TO W-DET-QT-OCR
+      *
+           WRITE REG-RELCPSO           FROM W-LN-DETALHE
+           ADD 1 TO W-QT-LINHA-PAG
+      *
+           MOVE ZEROS                  TO W-QT-OCR-DETALHE
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-ESCREVE-SUBTOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-CD-INST-BNFC-ATL     TO W-SUBT-CD-INST-BNFC
+           MOVE W-QT-OCR-BANQ          TO W-SUBT-QT-OCR
+      *
+           WRITE REG-RELCPSO           FROM W-LN-SUBT-BANQ
+           MOVE SPACES                 TO REG-RELCPSO
+           WRITE REG-RELCPSO
+           ADD 2 TO W-QT-LINHA-PAG
+      *
+           MOVE ZEROS                  TO W-QT-OCR-BANQ
+           .
+       060000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       070000-ESCREVE-TOTAL-GERAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE W-QT-OCR-GERAL         TO W-TOT-QT-OCR
+      *
+           MOVE SPACES                 TO REG-RELCPSO
+           WRITE REG-RELCPSO
+           WRITE REG-RELCPSO           FROM W-LN-TOTAL-GERAL
+           .
+       070000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       080000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE LOGCPSO
+           CLOSE RELCPSO
+           .
+       080000-SAI.
+           EXIT
+           .
