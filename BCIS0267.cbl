@@ -0,0 +1,379 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0267
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Reconciliacao noturna das ordens internacionais
+      *             vinculadas a seguro (S500V-CD-TIP-ORD-PGTO = 2) ja
+      *             registradas, revalidando o NSS/valor de cada uma
+      *             contra o SEGSB513, mesma chamada que OPES500V/
+      *             413-000-VALIDA-NSS-NR faz no momento do registro,
+      *             para detectar apolices que venceram ou foram
+      *             canceladas depois que a ordem ja estava registrada,
+      *             em vez de descobrir apenas quando o cliente liga
+      *             perguntando por que a remessa travou.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0267.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEGDIA ASSIGN TO SEGDIA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-SEGDIA.
+      *
+           SELECT RELSEG ASSIGN TO RELSEG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELSEG.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Extrato das ordens de seguro internacional ja registradas e
+      * ainda em aberto (uma por ordem), mesmos dados que
+      * 410-000-VALIDA-SEGURO-02/413-000-VALIDA-NSS-NR usam ao
+      * registrar a ordem. SEGDIA-DT-EMS e o segundo formato do NSS
+      * (N17) sao carregados para permitir a mesma checagem de corte
+      * de formato que OPES500V faz no momento do registro.
+       FD  SEGDIA
+           RECORDING MODE IS F.
+       01  REG-SEGDIA.
+           03  SEGDIA-NR-ORD-PGTO          PIC 9(10).
+           03  SEGDIA-CD-CLI               PIC 9(09).
+           03  SEGDIA-DT-EMS               PIC X(10).
+           03  SEGDIA-CD-NSS-NR            PIC 9(17).
+           03  SEGDIA-CD-NSS-NR-N17        PIC 9(17).
+           03  SEGDIA-VL-MOEE              PIC 9(13)V9(02).
+           03  SEGDIA-NR-APLC              PIC 9(10).
+      *
+       FD  RELSEG
+           RECORDING MODE IS F.
+       01  REG-RELSEG                      PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 BCIS003R                      PIC X(8) VALUE 'BCIS003R'.
+          03 SEGSB513                      PIC X(8) VALUE 'SEGSB513'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0267 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-SEGDIA                 PIC X(02) VALUE '00'.
+       77  W-FS-RELSEG                 PIC X(02) VALUE '00'.
+       77  W-IN-FIM-SEGDIA             PIC X(01) VALUE 'N'.
+           88  FIM-SEGDIA                        VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-ORD                PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-APLC-BXA           PIC 9(06) VALUE ZEROS.
+      *
+       77  W-IN-APLC-BXA               PIC X(01) VALUE 'N'.
+           88  APLC-BAIXADA                      VALUE 'S'.
+      *
+      * Simulacao do bloco EIB para chamar um programa CICS a partir de
+      * processamento batch puro (sem tradutor CICS): o unico campo
+      * realmente lido pelo callee e o EIBCALEN (guarda de entrada
+      * IF EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA); os demais bytes
+      * do EIB nunca sao referenciados por este processo.
+       01  DFHEIBLK.
+           03  EIBCALEN                PIC S9(04) COMP.
+           03  FILLER                  PIC X(84).
+      *
+      * SEGSB513 - mesmo book/chamada que OPES500V/413-000-VALIDA-
+      * NSS-NR usa ao registrar a ordem. Retorno = 1 = apolice ativa.
+       01  L-SEGSB513.
+           03  513-CD-NSS-NR            PIC  9(17) VALUE ZEROS.
+           03  513-VL-MOEE              PIC  9(13)V9(02) VALUE ZEROS.
+           03  513-CD-RTN               PIC  9(02) VALUE ZEROS.
+           03  513-SQL-ERRO             PIC  9(04) VALUE ZEROS.
+           03  513-TX-MSG-RTN           PIC  X(78) VALUE SPACES.
+      *
+      * Data de corte do formato do NSS, mesma chave (SG-SIS='OPE' /
+      * CD-IDFC-ARQ='CTL-NSS-NR') usada por OPES500V/414-000-VERIFICA-
+      * CTL-NSS-NR (campos K003R-* inferidos a partir do uso feito
+      * pelo proprio OPES500V, ja que o book BCIK003R nao esta
+      * disponivel nesta arvore).
+       01  L-BCIS003R.
+           03  K003R-SG-SIS                PIC X(03).
+           03  K003R-CD-IDFC-ARQ           PIC X(15).
+           03  K003R-CD-RTN-PGM            PIC 9(02).
+           03  K003R-NR-CTL                PIC 9(08).
+           03  K003R-DT-CTL                PIC X(10).
+           03  K003R-CD-SQL                PIC 9(04).
+           03  K003R-MSG-ERRO              PIC X(60).
+      *
+       01  DT-AUX-EMS-AMD                  PIC  9(08) VALUE ZEROS.
+       01  FILLER REDEFINES  DT-AUX-EMS-AMD.
+           03  AA-AUX-EMS-AMD               PIC  9(04).
+           03  MM-AUX-EMS-AMD               PIC  9(02).
+           03  DD-AUX-EMS-AMD               PIC  9(02).
+      *
+       01  DT-CTL-NSS-NR-SEG                PIC  9(08) VALUE ZEROS.
+       01  FILLER REDEFINES  DT-CTL-NSS-NR-SEG.
+           03  AA-CTL-NSS-NR-SEG            PIC  9(04).
+           03  MM-CTL-NSS-NR-SEG            PIC  9(02).
+           03  DD-CTL-NSS-NR-SEG            PIC  9(02).
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0267'.
+           03  FILLER                  PIC X(40) VALUE
+               'RECONCILIACAO NOTURNA SEGURO/SEGSB513'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(14) VALUE 'ORDEM'.
+           03  FILLER                  PIC X(12) VALUE 'CLIENTE'.
+           03  FILLER                  PIC X(14) VALUE 'APOLICE'.
+           03  FILLER                  PIC X(15) VALUE 'VALOR'.
+           03  FILLER                  PIC X(40) VALUE 'SITUACAO'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-NR-ORD-PGTO       PIC Z(9)9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-CD-CLI            PIC Z(8)9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-NR-APLC           PIC Z(9)9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-VL-MOEE           PIC Z(10)9,99.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-TX-MOTIVO         PIC X(40).
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS REVISADAS.....:'.
+           03  W-TOT-QT-ORD            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL COM APOLICE VENCIDA/BAIXA:'.
+           03  W-TOT-QT-APLC-BXA       PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-SEGDIA
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-SEGDIA
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  SEGDIA
+           OPEN OUTPUT RELSEG
+      *
+           IF  W-FS-SEGDIA NOT EQUAL '00'
+               DISPLAY 'BCIS0267 - Erro abertura SEGDIA  FS='
+                       W-FS-SEGDIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELSEG NOT EQUAL '00'
+               DISPLAY 'BCIS0267 - Erro abertura RELSEG  FS='
+                       W-FS-RELSEG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELSEG            FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELSEG
+           WRITE REG-RELSEG
+           WRITE REG-RELSEG            FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELSEG
+           WRITE REG-RELSEG
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-SEGDIA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ SEGDIA
+               AT END
+                   MOVE 'S' TO W-IN-FIM-SEGDIA
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ADD 1 TO W-QT-TOT-ORD
+      *
+           PERFORM 045000-CHAMA-SEGSB513
+      *
+           IF  APLC-BAIXADA
+               IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+                   PERFORM 020000-ESCREVE-CABECALHO
+               END-IF
+      *
+               MOVE SEGDIA-NR-ORD-PGTO   TO W-DET-NR-ORD-PGTO
+               MOVE SEGDIA-CD-CLI        TO W-DET-CD-CLI
+               MOVE SEGDIA-NR-APLC       TO W-DET-NR-APLC
+               MOVE SEGDIA-VL-MOEE       TO W-DET-VL-MOEE
+               MOVE 'APOLICE VENCIDA OU CANCELADA - SEGSB513'
+                   TO W-DET-TX-MOTIVO
+      *
+               WRITE REG-RELSEG          FROM W-LN-DETALHE
+      *
+               ADD 1 TO W-QT-LINHA-PAG
+               ADD 1 TO W-QT-TOT-APLC-BXA
+           END-IF
+      *
+           PERFORM 030000-LE-SEGDIA
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       045000-CHAMA-SEGSB513  SECTION.
+      *----------------------------------------------------------------*
+      *
+      * Mesma checagem de OPES500V/413-000-VALIDA-NSS-NR: retorno
+      * 513-CD-RTN diferente de 1 indica apolice ja vencida/baixada.
+      *
+           MOVE 'N' TO W-IN-APLC-BXA
+      *
+           PERFORM 046000-VERIFICA-CTL-NSS-NR
+      *
+           INITIALIZE L-SEGSB513
+               REPLACING ALPHANUMERIC BY ' '
+               NUMERIC BY  0.
+      *
+           MOVE SEGDIA-DT-EMS(1:2)    TO DD-AUX-EMS-AMD
+           MOVE SEGDIA-DT-EMS(4:2)    TO MM-AUX-EMS-AMD
+           MOVE SEGDIA-DT-EMS(7:4)    TO AA-AUX-EMS-AMD
+      *
+           IF  DT-AUX-EMS-AMD < DT-CTL-NSS-NR-SEG
+               MOVE SEGDIA-CD-NSS-NR      TO 513-CD-NSS-NR
+           ELSE
+               MOVE SEGDIA-CD-NSS-NR-N17  TO 513-CD-NSS-NR
+           END-IF
+           MOVE SEGDIA-VL-MOEE        TO 513-VL-MOEE
+      *
+           MOVE LENGTH OF L-SEGSB513    TO EIBCALEN
+           CALL SEGSB513 USING DFHEIBLK L-SEGSB513
+      *
+           IF  513-CD-RTN NOT EQUAL 1
+               MOVE 'S' TO W-IN-APLC-BXA
+           END-IF
+           .
+       045000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       046000-VERIFICA-CTL-NSS-NR  SECTION.
+      *----------------------------------------------------------------*
+      *
+      * Mesma consulta que OPES500V/414-000-VERIFICA-CTL-NSS-NR faz ao
+      * registrar a ordem, refeita aqui pois a data de corte e um
+      * parametro vivo (pode mudar entre o registro e esta reconcilia-
+      * cao noturna).
+      *
+           INITIALIZE L-BCIS003R.
+      *
+           MOVE 'OPE'                 TO K003R-SG-SIS.
+           MOVE 'CTL-NSS-NR'          TO K003R-CD-IDFC-ARQ.
+      *
+           MOVE LENGTH OF L-BCIS003R    TO EIBCALEN
+           CALL BCIS003R USING DFHEIBLK L-BCIS003R.
+      *
+           IF  K003R-CD-RTN-PGM NOT EQUAL ZEROS
+               DISPLAY 'BCIS0267 - Erro consulta CTL-NSS-NR RTN='
+                       K003R-CD-RTN-PGM
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           MOVE K003R-DT-CTL(1:2)     TO DD-CTL-NSS-NR-SEG.
+           MOVE K003R-DT-CTL(4:2)     TO MM-CTL-NSS-NR-SEG.
+           MOVE K003R-DT-CTL(7:4)     TO AA-CTL-NSS-NR-SEG.
+      *
+       046000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RELSEG
+           WRITE REG-RELSEG
+      *
+           MOVE W-QT-TOT-ORD            TO W-TOT-QT-ORD
+           WRITE REG-RELSEG             FROM W-LN-TOTAL-1
+      *
+           MOVE W-QT-TOT-APLC-BXA       TO W-TOT-QT-APLC-BXA
+           WRITE REG-RELSEG             FROM W-LN-TOTAL-2
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE SEGDIA
+           CLOSE RELSEG
+           .
+       060000-SAI.
+           EXIT
+           .
