@@ -0,0 +1,247 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0268
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Relatorio mensal de ordens internacionais com
+      *             retencao de IR (S500V-IN-RLHT-IR = 'S', validado
+      *             online por 251-000-VALIDA-DADOS-IR), listando
+      *             valor e data de recolhimento de cada ordem, para
+      *             que tesouraria/contabilidade concilie o que foi
+      *             informado a Receita Federal contra o que de fato
+      *             foi registrado no OPES500V no periodo.
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0268.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IRDIA ASSIGN TO IRDIA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-IRDIA.
+      *
+           SELECT RELIR ASSIGN TO RELIR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RELIR.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Extrato mensal das ordens internacionais registradas no
+      * periodo com retencao de IR (S500V-IN-RLHT-IR = 'S'), pre-
+      * selecionado/ordenado por data de recolhimento na JCL que
+      * antecede este programa.
+       FD  IRDIA
+           RECORDING MODE IS F.
+       01  REG-IRDIA.
+           03  IRDIA-NR-ORD-PGTO           PIC 9(10).
+           03  IRDIA-CD-CLI                PIC 9(09).
+           03  IRDIA-DT-RLHT-IR            PIC X(10).
+           03  IRDIA-VL-MOEE               PIC 9(13)V9(02).
+           03  IRDIA-CD-MOE                PIC 9(03).
+      *
+       FD  RELIR
+           RECORDING MODE IS F.
+       01  REG-RELIR                       PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0268 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-IRDIA                  PIC X(02) VALUE '00'.
+       77  W-FS-RELIR                  PIC X(02) VALUE '00'.
+       77  W-IN-FIM-IRDIA              PIC X(01) VALUE 'N'.
+           88  FIM-IRDIA                         VALUE 'S'.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-ORD                PIC 9(06) VALUE ZEROS.
+       77  W-VL-TOT-IR                 PIC 9(15)V9(02) VALUE ZEROS.
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0268'.
+           03  FILLER                  PIC X(40) VALUE
+               'RECONCILIACAO MENSAL DE RETENCAO DE IR'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(14) VALUE 'ORDEM'.
+           03  FILLER                  PIC X(12) VALUE 'CLIENTE'.
+           03  FILLER                  PIC X(14) VALUE 'DT.RECOLH.IR'.
+           03  FILLER                  PIC X(08) VALUE 'MOEDA'.
+           03  FILLER                  PIC X(18) VALUE 'VALOR'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-NR-ORD-PGTO       PIC Z(9)9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-CD-CLI            PIC Z(8)9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-DT-RLHT-IR        PIC X(10).
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-CD-MOE            PIC ZZ9.
+           03  FILLER                  PIC X(05) VALUE SPACES.
+           03  W-DET-VL-MOEE           PIC Z(10)9,99.
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS COM IR RETIDO.:'.
+           03  W-TOT-QT-ORD            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'VALOR TOTAL COM IR RETIDO.....:'.
+           03  W-TOT-VL-IR             PIC Z(11)9,99.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-IRDIA
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-IRDIA
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  IRDIA
+           OPEN OUTPUT RELIR
+      *
+           IF  W-FS-IRDIA NOT EQUAL '00'
+               DISPLAY 'BCIS0268 - Erro abertura IRDIA   FS='
+                       W-FS-IRDIA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RELIR NOT EQUAL '00'
+               DISPLAY 'BCIS0268 - Erro abertura RELIR   FS='
+                       W-FS-RELIR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RELIR             FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RELIR
+           WRITE REG-RELIR
+           WRITE REG-RELIR             FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RELIR
+           WRITE REG-RELIR
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-IRDIA  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ IRDIA
+               AT END
+                   MOVE 'S' TO W-IN-FIM-IRDIA
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           MOVE IRDIA-NR-ORD-PGTO      TO W-DET-NR-ORD-PGTO
+           MOVE IRDIA-CD-CLI           TO W-DET-CD-CLI
+           MOVE IRDIA-DT-RLHT-IR       TO W-DET-DT-RLHT-IR
+           MOVE IRDIA-CD-MOE           TO W-DET-CD-MOE
+           MOVE IRDIA-VL-MOEE          TO W-DET-VL-MOEE
+      *
+           WRITE REG-RELIR             FROM W-LN-DETALHE
+      *
+           ADD 1 TO W-QT-LINHA-PAG
+           ADD 1 TO W-QT-TOT-ORD
+           ADD IRDIA-VL-MOEE           TO W-VL-TOT-IR
+      *
+           PERFORM 030000-LE-IRDIA
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RELIR
+           WRITE REG-RELIR
+      *
+           MOVE W-QT-TOT-ORD            TO W-TOT-QT-ORD
+           WRITE REG-RELIR              FROM W-LN-TOTAL-1
+      *
+           MOVE W-VL-TOT-IR             TO W-TOT-VL-IR
+           WRITE REG-RELIR              FROM W-LN-TOTAL-2
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE IRDIA
+           CLOSE RELIR
+           .
+       060000-SAI.
+           EXIT
+           .
