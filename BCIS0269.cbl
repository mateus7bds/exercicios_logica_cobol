@@ -0,0 +1,447 @@
+      *----------------------------------------------------------------*
+      * PROGRAMA..: BCIS0269
+      * ANALISTA..: MATEUS BARBOSA DA SILVA.
+      * AUTOR.....: MATEUS BARBOSA DA SILVA.
+      * DATA......: 08/08/2026.
+      * OBJETIVO..: Driver batch de reenvio de ordens internacionais
+      *             rejeitadas por indisponibilidade transitoria de uma
+      *             chamada externa (ex.: BCIS1113/OPES035R fora do ar
+      *             por instantes), reaproveitando os dados da ordem ja
+      *             capturados em BCISLOG0/BCISLOG1 no momento da
+      *             rejeicao (999-999-GRAVA-LOG-HLP), sem exigir que o
+      *             atendente redigite a ordem inteira. Chama o proprio
+      *             OPES500V como subprograma comum (mesma tecnica de
+      *             BCIS0263 chamando BCIS0144), com uma area L-OPES500V
+      *             cujos campos foram inferidos do uso feito pelo
+      *             proprio OPES500V (o book real do DFHCOMMAREA,
+      *             OPEK500V, nao esta disponivel nesta arvore).
+      *----------------------------------------------------------------*
+      * COMPILACAO: 54 - PSOSE600 - Cobol 6.3 c/otimizacao p/producao
+      *----------------------------------------------------------------*
+      * Vrs Data     E/A/D   Respon.  Descrição da versão
+      * --- -------- ------- -------- ---------------------------------*
+      * 001 08082026 Implan. F7021226 Implantacao
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID. BCIS0269.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *----------------------------------------------------------------*
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETRYENT ASSIGN TO RETRYENT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RETRYENT.
+      *
+           SELECT RETRYSAI ASSIGN TO RETRYSAI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-FS-RETRYSAI.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+       FILE SECTION.
+      *
+      * Extrato das ordens rejeitadas por indisponibilidade transitoria,
+      * reconstituido pelo processo de extracao que antecede este
+      * programa a partir dos registros de nome/valor gravados em
+      * BCISLOG0/BCISLOG1 por OPES500V/999-999-GRAVA-LOG-HLP no momento
+      * da rejeicao (mesmo conjunto de campos que aquela rotina ja
+      * grava). Cada registro representa uma ordem candidata a reenvio.
+       FD  RETRYENT
+           RECORDING MODE IS F.
+       01  REG-RETRYENT.
+           03  RETRYENT-NR-ORD-PGTO        PIC 9(10).
+           03  RETRYENT-CD-RTN-ORIG        PIC 9(04).
+           03  RETRYENT-QT-TENT            PIC 9(02).
+           03  RETRYENT-CD-USU             PIC X(08).
+           03  RETRYENT-CD-TIP-OPR         PIC X(02).
+           03  RETRYENT-CD-CLI             PIC 9(09).
+           03  RETRYENT-CD-TIP-MC          PIC X(02).
+           03  RETRYENT-CD-IDFR-MT103      PIC X(16).
+           03  RETRYENT-CD-IDFR-MT202      PIC X(16).
+           03  RETRYENT-CD-NTZ             PIC 9(04).
+           03  RETRYENT-DT-MVT             PIC X(10).
+           03  RETRYENT-DT-BLQ             PIC X(10).
+           03  RETRYENT-CD-PRF-DEPE-EMT    PIC 9(04).
+           03  RETRYENT-VL-MOEE            PIC 9(13)V9(02).
+           03  RETRYENT-CD-INST-DST        PIC 9(12).
+           03  RETRYENT-CD-PRF-DEPE-OPR    PIC 9(04).
+           03  RETRYENT-CD-CPSO            PIC X(09).
+           03  RETRYENT-NM-BCO-BNFC        PIC X(35).
+           03  RETRYENT-NM-PRCA-DST        PIC X(35).
+           03  RETRYENT-NM-HDNG-DST        PIC X(35).
+           03  RETRYENT-NM-BNFC            PIC X(35).
+           03  RETRYENT-TX-END-BNFC        PIC X(35).
+           03  RETRYENT-NM-CID-BNFC        PIC X(20).
+           03  RETRYENT-CD-PAIS-BNFC       PIC 9(03).
+           03  RETRYENT-NM-PAIS-BNFC       PIC X(20).
+           03  RETRYENT-CD-MOE             PIC 9(03).
+           03  RETRYENT-CD-PGDR-DSP-EXNO   PIC X(02).
+           03  RETRYENT-CD-SWFT-CBT        PIC X(11).
+           03  RETRYENT-CD-SWFT-CRS        PIC X(11).
+           03  RETRYENT-CD-SWFT-INT        PIC X(11).
+           03  RETRYENT-TX-DET-PGTO        PIC X(35).
+           03  RETRYENT-IN-ENV-SWFT        PIC X(01).
+           03  RETRYENT-CD-CT-BNFC         PIC X(20).
+           03  RETRYENT-TX-ITC-ADC-BNF     PIC X(35).
+           03  RETRYENT-CD-TIP-ITCE-REG    PIC 9(02).
+      *
+       FD  RETRYSAI
+           RECORDING MODE IS F.
+       01  REG-RETRYSAI                    PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      ************** Tabela lista de programas chamados ****************
+      ******************************************************************
+       01 TAB-PROGRAMAS-CHAMADOS.
+          03 OPES500V                      PIC X(8) VALUE 'OPES500V'.
+      *
+       77  CTE-INICIO                  PIC  X(025) VALUE
+                                            '*** W.S.S. COMECA AQUI***'.
+       77  CTE-PROG                    PIC  X(016) VALUE
+                                            '*** BCIS0269 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.
+       77  CTE-FIM                     PIC  X(018) VALUE
+                                            '*** FIM NORMAL ***'.
+      *
+       77  W-FS-RETRYENT               PIC X(02) VALUE '00'.
+       77  W-FS-RETRYSAI               PIC X(02) VALUE '00'.
+       77  W-IN-FIM-RETRYENT           PIC X(01) VALUE 'N'.
+           88  FIM-RETRYENT                      VALUE 'S'.
+      *
+      * Numero maximo de tentativas de reenvio antes de considerar a
+      * ordem esgotada e exigir tratamento manual.
+       77  W-QT-MAX-TENT               PIC 9(02) VALUE 3.
+      *
+       77  W-QT-LINHA-PAG              PIC 9(02) VALUE ZEROS.
+       77  W-QT-NR-PAG                 PIC 9(04) VALUE ZEROS.
+       77  W-QT-TOT-ORD                PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-REEN               PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-SUC                PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-RJT                PIC 9(06) VALUE ZEROS.
+       77  W-QT-TOT-ESGT               PIC 9(06) VALUE ZEROS.
+      *
+      * Simulacao do bloco EIB para chamar um programa CICS a partir de
+      * processamento batch puro (sem tradutor CICS): o unico campo
+      * realmente lido pelo callee e o EIBCALEN (guarda de entrada
+      * IF EIBCALEN NOT EQUAL LENGTH OF DFHCOMMAREA); os demais bytes
+      * do EIB nunca sao referenciados por este processo.
+       01  DFHEIBLK.
+           03  EIBCALEN                PIC S9(04) COMP.
+           03  FILLER                  PIC X(84).
+      *
+      * Area repassada a OPES500V como se fosse a mesma DFHCOMMAREA
+      * usada online, restrita aos campos que a propria
+      * 999-999-GRAVA-LOG-HLP ja captura como identidade/dados da
+      * ordem (o book real, OPEK500V, nao esta disponivel nesta
+      * arvore) mais o par de saida CD-RTN/TX-MSG-RTN.
+      * ATENCAO: enquanto o book OPEK500V nao for trazido para esta
+      * arvore, o tamanho de L-OPES500V nao bate com LENGTH OF
+      * DFHCOMMAREA em OPES500V, e 000-000-ROTINA-PRINCIPAL rejeita a
+      * chamada (S500V-CD-RTN 9999). O reenvio falha de forma segura e
+      * visivel no relatorio (situacao REJEITADA com a mensagem do
+      * proprio OPES500V) em vez de gravar dado incorreto; nao ha
+      * como fechar esta lacuna sem o book real.
+       01  L-OPES500V.
+           03  S500V-CD-IDFR-ORD-PGTO      PIC 9(10).
+           03  S500V-CD-USU                PIC X(08).
+           03  S500V-CD-TIP-OPR            PIC X(02).
+           03  S500V-CD-CLI                PIC 9(09).
+           03  S500V-CD-TIP-MC             PIC X(02).
+           03  S500V-CD-IDFR-MT103         PIC X(16).
+           03  S500V-CD-IDFR-MT202         PIC X(16).
+           03  S500V-CD-NTZ                PIC 9(04).
+           03  S500V-DT-MVT                PIC X(10).
+           03  S500V-DT-BLQ                PIC X(10).
+           03  S500V-CD-PRF-DEPE-EMT       PIC 9(04).
+           03  S500V-VL-MOEE               PIC 9(13)V9(02).
+           03  S500V-CD-INST-DST           PIC 9(12).
+           03  S500V-CD-PRF-DEPE-OPR       PIC 9(04).
+           03  S500V-CD-CPSO               PIC X(09).
+           03  S500V-NM-BCO-BNFC           PIC X(35).
+           03  S500V-NM-PRCA-DST           PIC X(35).
+           03  S500V-NM-HDNG-DST           PIC X(35).
+           03  S500V-NM-BNFC               PIC X(35).
+           03  S500V-TX-END-BNFC           PIC X(35).
+           03  S500V-NM-CID-BNFC           PIC X(20).
+           03  S500V-CD-PAIS-BNFC          PIC 9(03).
+           03  S500V-NM-PAIS-BNFC          PIC X(20).
+           03  S500V-CD-MOE                PIC 9(03).
+           03  S500V-CD-PGDR-DSP-EXNO      PIC X(02).
+           03  S500V-CD-SWFT-CBT           PIC X(11).
+           03  S500V-CD-SWFT-CRS           PIC X(11).
+           03  S500V-CD-SWFT-INT           PIC X(11).
+           03  S500V-TX-DET-PGTO           PIC X(35).
+           03  S500V-IN-ENV-SWFT           PIC X(01).
+           03  S500V-CD-CT-BNFC            PIC X(20).
+           03  S500V-TX-ITC-ADC-BNF        PIC X(35).
+           03  S500V-CD-TIP-ITCE-REG       PIC 9(02).
+           03  S500V-CD-RTN                PIC 9(04).
+           03  S500V-TX-MSG-RTN            PIC X(60).
+      *
+       01  W-DT-EXEC-REC.
+           03  W-DT-EXEC-AA             PIC 9(02).
+           03  W-DT-EXEC-MM             PIC 9(02).
+           03  W-DT-EXEC-DD             PIC 9(02).
+      *
+       01  W-LN-CABEC-1.
+           03  FILLER                  PIC X(15) VALUE 'BCIS0269'.
+           03  FILLER                  PIC X(40) VALUE
+               'REENVIO DE ORDENS APOS FALHA TRANSITORIA'.
+           03  FILLER                  PIC X(10) VALUE 'DATA:'.
+           03  W-CB1-DT-EXEC           PIC 99/99/99.
+           03  FILLER                  PIC X(08) VALUE 'PAGINA:'.
+           03  W-CB1-NR-PAG            PIC ZZZ9.
+      *
+       01  W-LN-CABEC-2.
+           03  FILLER                  PIC X(14) VALUE 'ORDEM'.
+           03  FILLER                  PIC X(08) VALUE 'RTN-ORG'.
+           03  FILLER                  PIC X(08) VALUE 'TENT'.
+           03  FILLER                  PIC X(14) VALUE 'SITUACAO'.
+           03  FILLER                  PIC X(08) VALUE 'RTN-NOV'.
+           03  FILLER                  PIC X(60) VALUE 'MENSAGEM'.
+      *
+       01  W-LN-DETALHE.
+           03  W-DET-NR-ORD-PGTO       PIC Z(9)9.
+           03  FILLER                  PIC X(03) VALUE SPACES.
+           03  W-DET-CD-RTN-ORIG       PIC ZZZ9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-QT-TENT           PIC Z9.
+           03  FILLER                  PIC X(06) VALUE SPACES.
+           03  W-DET-SITUACAO          PIC X(14).
+           03  W-DET-CD-RTN            PIC ZZZ9.
+           03  FILLER                  PIC X(04) VALUE SPACES.
+           03  W-DET-TX-MSG            PIC X(60).
+      *
+       01  W-LN-TOTAL-1.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS NO EXTRATO....:'.
+           03  W-TOT-QT-ORD            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-2.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS REENVIADAS....:'.
+           03  W-TOT-QT-REEN           PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-3.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE REENVIOS COM SUCESSO.:'.
+           03  W-TOT-QT-SUC            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-4.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE REENVIOS REJEITADOS..:'.
+           03  W-TOT-QT-RJT            PIC ZZZ.ZZ9.
+      *
+       01  W-LN-TOTAL-5.
+           03  FILLER                  PIC X(32) VALUE
+               'TOTAL DE ORDENS ESGOTADAS.....:'.
+           03  W-TOT-QT-ESGT           PIC ZZZ.ZZ9.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       000000-ROTINA-PRINCIPAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 010000-ABRE-ARQUIVOS
+           PERFORM 020000-ESCREVE-CABECALHO
+           PERFORM 030000-LE-RETRYENT
+           PERFORM 040000-PROCESSA-ARQUIVO UNTIL FIM-RETRYENT
+           PERFORM 050000-ESCREVE-TOTAL
+           PERFORM 060000-FECHA-ARQUIVOS
+      *
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       010000-ABRE-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT  RETRYENT
+           OPEN OUTPUT RETRYSAI
+      *
+           IF  W-FS-RETRYENT NOT EQUAL '00'
+               DISPLAY 'BCIS0269 - Erro abertura RETRYENT FS='
+                       W-FS-RETRYENT
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+      *
+           IF  W-FS-RETRYSAI NOT EQUAL '00'
+               DISPLAY 'BCIS0269 - Erro abertura RETRYSAI FS='
+                       W-FS-RETRYSAI
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+       010000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       020000-ESCREVE-CABECALHO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           ACCEPT W-DT-EXEC-REC FROM DATE
+           ADD 1 TO W-QT-NR-PAG
+      *
+           MOVE W-DT-EXEC-DD           TO W-CB1-DT-EXEC(1:2)
+           MOVE W-DT-EXEC-MM           TO W-CB1-DT-EXEC(4:2)
+           MOVE W-DT-EXEC-AA           TO W-CB1-DT-EXEC(7:2)
+           MOVE W-QT-NR-PAG            TO W-CB1-NR-PAG
+      *
+           WRITE REG-RETRYSAI          FROM W-LN-CABEC-1
+           MOVE SPACES                 TO REG-RETRYSAI
+           WRITE REG-RETRYSAI
+           WRITE REG-RETRYSAI          FROM W-LN-CABEC-2
+           MOVE SPACES                 TO REG-RETRYSAI
+           WRITE REG-RETRYSAI
+      *
+           MOVE ZEROS                  TO W-QT-LINHA-PAG
+           .
+       020000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       030000-LE-RETRYENT  SECTION.
+      *----------------------------------------------------------------*
+      *
+           READ RETRYENT
+               AT END
+                   MOVE 'S' TO W-IN-FIM-RETRYENT
+           END-READ
+           .
+       030000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       040000-PROCESSA-ARQUIVO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF  W-QT-LINHA-PAG GREATER OR EQUAL 55
+               PERFORM 020000-ESCREVE-CABECALHO
+           END-IF
+      *
+           ADD 1 TO W-QT-TOT-ORD
+      *
+           MOVE RETRYENT-NR-ORD-PGTO   TO W-DET-NR-ORD-PGTO
+           MOVE RETRYENT-CD-RTN-ORIG   TO W-DET-CD-RTN-ORIG
+           MOVE RETRYENT-QT-TENT       TO W-DET-QT-TENT
+      *
+           IF  RETRYENT-QT-TENT GREATER OR EQUAL W-QT-MAX-TENT
+               MOVE 'ESGOTADA'         TO W-DET-SITUACAO
+               MOVE ZEROS              TO W-DET-CD-RTN
+               MOVE 'Numero maximo de tentativas de reenvio atingido.'
+                                        TO W-DET-TX-MSG
+               ADD 1 TO W-QT-TOT-ESGT
+           ELSE
+               PERFORM 045000-REENVIA-OPES500V
+           END-IF
+      *
+           WRITE REG-RETRYSAI          FROM W-LN-DETALHE
+      *
+           ADD 1 TO W-QT-LINHA-PAG
+      *
+           PERFORM 030000-LE-RETRYENT
+           .
+       040000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       045000-REENVIA-OPES500V  SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE L-OPES500V
+      *
+           MOVE RETRYENT-NR-ORD-PGTO      TO S500V-CD-IDFR-ORD-PGTO
+           MOVE RETRYENT-CD-USU           TO S500V-CD-USU
+           MOVE RETRYENT-CD-TIP-OPR       TO S500V-CD-TIP-OPR
+           MOVE RETRYENT-CD-CLI           TO S500V-CD-CLI
+           MOVE RETRYENT-CD-TIP-MC        TO S500V-CD-TIP-MC
+           MOVE RETRYENT-CD-IDFR-MT103    TO S500V-CD-IDFR-MT103
+           MOVE RETRYENT-CD-IDFR-MT202    TO S500V-CD-IDFR-MT202
+           MOVE RETRYENT-CD-NTZ           TO S500V-CD-NTZ
+           MOVE RETRYENT-DT-MVT           TO S500V-DT-MVT
+           MOVE RETRYENT-DT-BLQ           TO S500V-DT-BLQ
+           MOVE RETRYENT-CD-PRF-DEPE-EMT  TO S500V-CD-PRF-DEPE-EMT
+           MOVE RETRYENT-VL-MOEE          TO S500V-VL-MOEE
+           MOVE RETRYENT-CD-INST-DST      TO S500V-CD-INST-DST
+           MOVE RETRYENT-CD-PRF-DEPE-OPR  TO S500V-CD-PRF-DEPE-OPR
+           MOVE RETRYENT-CD-CPSO          TO S500V-CD-CPSO
+           MOVE RETRYENT-NM-BCO-BNFC      TO S500V-NM-BCO-BNFC
+           MOVE RETRYENT-NM-PRCA-DST      TO S500V-NM-PRCA-DST
+           MOVE RETRYENT-NM-HDNG-DST      TO S500V-NM-HDNG-DST
+           MOVE RETRYENT-NM-BNFC          TO S500V-NM-BNFC
+           MOVE RETRYENT-TX-END-BNFC      TO S500V-TX-END-BNFC
+           MOVE RETRYENT-NM-CID-BNFC      TO S500V-NM-CID-BNFC
+           MOVE RETRYENT-CD-PAIS-BNFC     TO S500V-CD-PAIS-BNFC
+           MOVE RETRYENT-NM-PAIS-BNFC     TO S500V-NM-PAIS-BNFC
+           MOVE RETRYENT-CD-MOE           TO S500V-CD-MOE
+           MOVE RETRYENT-CD-PGDR-DSP-EXNO TO S500V-CD-PGDR-DSP-EXNO
+           MOVE RETRYENT-CD-SWFT-CBT      TO S500V-CD-SWFT-CBT
+           MOVE RETRYENT-CD-SWFT-CRS      TO S500V-CD-SWFT-CRS
+           MOVE RETRYENT-CD-SWFT-INT      TO S500V-CD-SWFT-INT
+           MOVE RETRYENT-TX-DET-PGTO      TO S500V-TX-DET-PGTO
+           MOVE RETRYENT-IN-ENV-SWFT      TO S500V-IN-ENV-SWFT
+           MOVE RETRYENT-CD-CT-BNFC       TO S500V-CD-CT-BNFC
+           MOVE RETRYENT-TX-ITC-ADC-BNF   TO S500V-TX-ITC-ADC-BNF
+           MOVE RETRYENT-CD-TIP-ITCE-REG  TO S500V-CD-TIP-ITCE-REG
+      *
+           MOVE LENGTH OF L-OPES500V    TO EIBCALEN
+           CALL OPES500V USING L-OPES500V
+      *
+           ADD 1 TO W-QT-TOT-REEN
+      *
+           MOVE S500V-CD-RTN              TO W-DET-CD-RTN
+           MOVE S500V-TX-MSG-RTN          TO W-DET-TX-MSG
+      *
+           IF  S500V-CD-RTN EQUAL ZEROS
+               MOVE 'REENVIADA-OK' TO W-DET-SITUACAO
+               ADD 1 TO W-QT-TOT-SUC
+           ELSE
+               MOVE 'REJEITADA'   TO W-DET-SITUACAO
+               ADD 1 TO W-QT-TOT-RJT
+           END-IF
+           .
+       045000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       050000-ESCREVE-TOTAL  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES                  TO REG-RETRYSAI
+           WRITE REG-RETRYSAI
+      *
+           MOVE W-QT-TOT-ORD            TO W-TOT-QT-ORD
+           WRITE REG-RETRYSAI           FROM W-LN-TOTAL-1
+      *
+           MOVE W-QT-TOT-REEN           TO W-TOT-QT-REEN
+           WRITE REG-RETRYSAI           FROM W-LN-TOTAL-2
+      *
+           MOVE W-QT-TOT-SUC            TO W-TOT-QT-SUC
+           WRITE REG-RETRYSAI           FROM W-LN-TOTAL-3
+      *
+           MOVE W-QT-TOT-RJT            TO W-TOT-QT-RJT
+           WRITE REG-RETRYSAI           FROM W-LN-TOTAL-4
+      *
+           MOVE W-QT-TOT-ESGT           TO W-TOT-QT-ESGT
+           WRITE REG-RETRYSAI           FROM W-LN-TOTAL-5
+           .
+       050000-SAI.
+           EXIT
+           .
+      *----------------------------------------------------------------*
+       060000-FECHA-ARQUIVOS  SECTION.
+      *----------------------------------------------------------------*
+      *
+           CLOSE RETRYENT
+           CLOSE RETRYSAI
+           .
+       060000-SAI.
+           EXIT
+           .
