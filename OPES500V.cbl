@@ -8,6 +8,29 @@
       * ---------------------------------------------------------------*
       * Vrs Data     Entrega Respon. Descrição da versão
       * --- -------- ------- ------- ----------------------------------*
+      * 120 08082026         F7021226 Banqueiro correspondente por moeda
+      *                               (EUR/USD/CHF) passa a ser parame-
+      *                               tro mantido via BCIS005M/BCI005R,
+      *                               no lugar de regra fixa por versao
+      *                               (806-000-CONSULTA-BANQ-MOE).
+      * 119 08082026         F7021226 Novo tipo de ordem 4 - pagamento
+      *                               instantaneo internacional, mesmo
+      *                               dia emissao/liquidacao e teto de
+      *                               valor proprio (520-000).
+      * 118 08082026         F7021226 Valida data de liquidação contra
+      *                               calendario de feriados bancarios
+      *                               do pais destinatario (BCIS109L).
+      * 117 08082026         F7021226 Matriz de risco - tipo de
+      *                               contrato repassado a BCIS4010
+      *                               conforme tipo de ordem (Seguro/
+      *                               WSUN, antes sempre SWIFT).
+      * 116 08082026         F7021226 Restaura verificacao de banqueiro
+      *                               bloqueado com trilha de auditoria
+      *                               de compliance (822/825/826-000).
+      * 115 08082026         F7021226 Valida digito verificador do
+      *                               IBAN (modulo 97).
+      * 114 08082026         F7021226 Fase de cotacao (Q) p/ tarifa
+      *                               WSUN sem registrar ordem.
       * 113 29122025         F7021226 Implementacao CNPJ alfa
       * 112 25092025 2023098 C1026078 Mover o valor da operação em curso
       *                               para o programa BCIS4010 para
@@ -62,7 +85,7 @@
       *
        77  CTE-INICIO             PIC  X(24) VALUE 'WSS COMECA AQUI'.
        77  CTE-PROG               PIC  X(16) VALUE '*** OPES500V ***'.
-       77  CTE-VERS               PIC  X(06) VALUE 'VRS112'.
+       77  CTE-VERS               PIC  X(06) VALUE 'VRS120'.
       *
       ******************************************************************
       ************** Tabela lista de programas chamados ****************
@@ -78,6 +101,8 @@
           03 BCIS051N                       PIC X(8) VALUE 'BCIS051N'.
           03 BCIS094L                       PIC X(8) VALUE 'BCIS094L'.
           03 BCIS108L                       PIC X(8) VALUE 'BCIS108L'.
+          03 BCIS109L                       PIC X(8) VALUE 'BCIS109L'.
+          03 BCIS005R                       PIC X(8) VALUE 'BCIS005R'.
           03 BCIS1113                       PIC X(8) VALUE 'BCIS1113'.
           03 BCIS4000                       PIC X(8) VALUE 'BCIS4000'.
           03 BCIS4010                       PIC X(8) VALUE 'BCIS4010'.
@@ -256,6 +281,32 @@
       *
        77  W-CD-INST-IDFR                     PIC  9(012).
        77  W-VL-DSP-EXNO-MOEE                 PIC  9(15)V9(02).
+      *
+      * Teto de valor por ordem de pagamento instantaneo internacional
+      * (VRS119 - 520-000-VALIDA-PGTO-INST)
+       77  W-VL-LIMITE-PGTO-INST              PIC  9(15)V9(02)
+                                                   VALUE 5000000.
+      *
+      * Variaveis usadas no calculo do digito verificador do IBAN
+      * (VRS114 - 320010-VLDC-IBAN-MOD97)
+       77  W-ALFABETO-IBAN        PIC X(26)
+                                       VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+       77  W-IBAN-CT-BNFC         PIC X(34) VALUE SPACES.
+       77  W-IBAN-REARR           PIC X(34) VALUE SPACES.
+       77  W-IBAN-CCT             PIC X(01) VALUE SPACE.
+       77  W-IBAN-QT-CCT          PIC 9(02) VALUE ZEROS.
+       77  W-IBAN-QT-RESTO        PIC 9(02) VALUE ZEROS.
+       77  W-IBAN-IC              PIC 9(02) VALUE ZEROS.
+       77  W-IBAN-IX              PIC 9(02) VALUE ZEROS.
+       77  W-IBAN-VL-CCT          PIC 9(02) VALUE ZEROS.
+       77  W-IBAN-DGT             PIC 9(01) VALUE ZERO.
+       77  W-IBAN-DGT2            PIC 9(01) VALUE ZERO.
+       77  W-IBAN-REM             PIC 9(04) VALUE ZEROS.
+      *
+      * Variaveis da trilha de auditoria do banqueiro bloqueado
+      * (VRS116 - 826-000-GRAVA-AUDT-BANQ-BLQD)
+       77  W-DT-AUDT-BANQ-BLQD    PIC 9(08) VALUE ZEROS.
+       77  W-HR-AUDT-BANQ-BLQD    PIC 9(06) VALUE ZEROS.
       *
        77  W-IN-PAIS-NSC-CUBA                 PIC  X(01) VALUE SPACES.
        77  W-IND-MARC-CMBL                    PIC  X(01) VALUE 'N'.
@@ -532,6 +583,30 @@
        01  L-BCIS108L.
 -INC BCIK108L
 
+      * BCIS109L - Verifica feriado bancario no país destinatário
+      * (VRS118 - 230-000-VALIDA-DATAS)
+      *----------------------------------------------------------------*
+       01  L-BCIS109L.
+           03  K109L-CD-FUC                 PIC  9(01).
+           03  K109L-CD-PAIS-CALD-ENT       PIC  9(03).
+           03  K109L-DT-CALD-ENT            PIC  9(08).
+           03  K109L-CD-RTN                 PIC  9(01).
+           03  K109L-TX-RTN                 PIC  X(60).
+
+      * BCIS005R - Consulta a tabela de banqueiro correspondente por
+      * moeda/interface (parametros mantidos via BCIS005M), substitui
+      * as regras de banqueiro fixas por moeda que antes exigiam nova
+      * versao deste programa a cada troca de relacionamento bancario.
+      * (VRS120 - 800-000-VALIDA-INST-FNCR / 860-000-CHAMA-BDDSH143)
+      *----------------------------------------------------------------*
+       01  L-BCIS005R.
+           03  K005R-CD-MOE-ENT             PIC  9(03).
+           03  K005R-CD-TIP-ITCE-REG-ENT    PIC  9(02).
+           03  K005R-CD-INST-DST-SAID       PIC  9(12).
+           03  K005R-CD-SWFT-DST-SAID       PIC  X(11).
+           03  K005R-CD-RTN                 PIC  9(01).
+           03  K005R-TX-RTN                 PIC  X(60).
+
       * CPRSB001
       *----------------------------------------------------------------*
        01  L-CPRSB001.
@@ -990,10 +1065,43 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                 PERFORM 510-000-VALIDA-WSUN-02
                                 PERFORM 846-000-VLD-RMTE-DFRT-BNFC
                              END-IF
+                          WHEN 4
+      *                  >>     Pagamento instantaneo internacional
+                             IF S500V-CD-CNL NOT EQUAL 'I' AND
+                                S500V-CD-CNL NOT EQUAL 'B'
+                                EVALUATE S500V-CD-TLA
+                                   WHEN 1
+                                      PERFORM 200-000-VALIDA-GERAL
+                                      PERFORM 310-000-VALIDA-SWFT-02
+                                      PERFORM 520-000-VALIDA-PGTO-INST
+                                   WHEN 2
+                                      PERFORM 310-000-VALIDA-SWFT-02
+                                      PERFORM 320000-VLDC-IBAN
+                                      PERFORM 845-000-VALIDA-DSP-EXNO
+                                      PERFORM 846-000-VLD-RMTE-DFRT-BNFC
+                                END-EVALUATE
+                             ELSE
+      *                  >>     CANAL I = INTERNET
+      *                  >>     CANAL B = P. BATCH
+                                PERFORM 200-000-VALIDA-GERAL
+                                PERFORM 310-000-VALIDA-SWFT-02
+                                PERFORM 520-000-VALIDA-PGTO-INST
+                                PERFORM 320000-VLDC-IBAN
+                                PERFORM 845-000-VALIDA-DSP-EXNO
+                                PERFORM 846-000-VLD-RMTE-DFRT-BNFC
+                             END-IF
                        END-EVALUATE
                        PERFORM 900-000-VALIDA-FINAL
                     END-IF
                  END-IF
+              WHEN 'Q'
+      * -- Fase de cotacao - somente calcula tarifa, nao registra ordem
+                 IF  S500V-CD-TIP-ORD-PGTO EQUAL 3
+                     PERFORM 200-000-VALIDA-GERAL
+                     PERFORM 515-000-COTC-TARIFAS-WSUN
+                 ELSE
+                     PERFORM 999237-ERRO-237
+                 END-IF
            END-EVALUATE.
 
            GOBACK.
@@ -1328,7 +1436,8 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                        GO TO 999151-ERRO-151
                                    END-IF
                                END-IF
-                               IF  S500V-CD-TIP-ORD-PGTO EQUAL 3
+                               IF (S500V-CD-TIP-ORD-PGTO EQUAL 3
+                                OR S500V-CD-TIP-ORD-PGTO EQUAL 4)
                                  AND S500V-DT-EMS NOT EQUAL S500V-DT-MVT
                                    GO TO 999001-ERRO-001
                                END-IF
@@ -1345,7 +1454,8 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                (S500V-IN-CNFC    NOT EQUAL 'S')
                                GO TO 999003-ERRO-003
                            END-IF
-                           IF  S500V-CD-TIP-ORD-PGTO EQUAL 3
+                           IF (S500V-CD-TIP-ORD-PGTO EQUAL 3
+                            OR S500V-CD-TIP-ORD-PGTO EQUAL 4)
                                AND S500V-DT-EMS NOT EQUAL S500V-DT-MVT
                                GO TO 999001-ERRO-001
                            END-IF
@@ -1382,7 +1492,8 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                        GO TO 999151-ERRO-151
                                    END-IF
                                END-IF
-                               IF  S500V-CD-TIP-ORD-PGTO EQUAL 3
+                               IF (S500V-CD-TIP-ORD-PGTO EQUAL 3
+                                OR S500V-CD-TIP-ORD-PGTO EQUAL 4)
                                  AND S500V-DT-EMS NOT EQUAL S500V-DT-MVT
                                    GO TO 999001-ERRO-001
                                END-IF
@@ -1403,7 +1514,8 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                (S500V-IN-CNFC    NOT EQUAL 'S')
                                GO TO 999003-ERRO-003
                            END-IF
-                           IF  S500V-CD-TIP-ORD-PGTO EQUAL 3
+                           IF (S500V-CD-TIP-ORD-PGTO EQUAL 3
+                            OR S500V-CD-TIP-ORD-PGTO EQUAL 4)
                                AND S500V-DT-EMS NOT EQUAL S500V-DT-MVT
                                GO TO 999001-ERRO-001
                            END-IF
@@ -3241,6 +3353,25 @@ T-REXX*    MOVE 999 TO EIBCALEN
                GO TO 999029-ERRO-029
            END-IF.
 
+      *--  VRS118
+      *--  Valida a data de liquidação contra o calendário de feriados
+      *--  bancários do país destinatário (S500V-CD-PAIS-BNFC), para
+      *--  nao aceitar uma ordem com data que o banco correspondente
+      *--  nao vai processar.
+           INITIALIZE L-BCIS109L.
+           MOVE 1                  TO K109L-CD-FUC.
+           MOVE S500V-CD-PAIS-BNFC TO K109L-CD-PAIS-CALD-ENT.
+           MOVE W-DT-LQDC          TO K109L-DT-CALD-ENT.
+           MOVE LENGTH OF L-BCIS109L TO EIBCALEN.
+           CALL BCIS109L USING DFHEIBLK L-BCIS109L.
+
+      *--  Se retorno = 3 (data nao consta como feriado) - Continua
+           IF  K109L-CD-RTN EQUAL 3
+               CONTINUE
+           ELSE
+               PERFORM 999239-ERRO-239
+           END-IF.
+
        230-099-SAIDA.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
            DISPLAY 'OPES500V - Saiu   230-099-SAIDA.'
@@ -3652,6 +3783,13 @@ T-REXX*    MOVE 999 TO EIBCALEN
       *--  Tamanho maximo da informacao - 34 chars
            IF  S500V-CD-CT-BNFC(35:1) NOT EQUAL SPACES
                PERFORM 999176-ERRO-176
+           END-IF.
+
+      *--  VRS114
+      *--  Valida digito verificador do IBAN (modulo 97) contra o
+      *--  codigo do pais informado nas 2 primeiras posicoes da conta.
+           IF  S500V-CD-CT-BNFC NOT EQUAL SPACES
+               PERFORM 320010-VLDC-IBAN-MOD97
            END-IF
            .
        320000-SAI.
@@ -3662,6 +3800,78 @@ T-REXX*    MOVE 999 TO EIBCALEN
       *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
            EXIT.
 
+      **----------------------------------------------------------------
+       320010-VLDC-IBAN-MOD97        SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 320010-VLDC-IBAN-MOD97.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+      **----------------------------------------------------------------
+      *--  Algoritmo padrao ISO 7064 (MOD 97-10):
+      *--  1) Move os 4 primeiros caracteres (pais + digitos verifi-
+      *--     cadores) para o final da conta.
+      *--  2) Substitui cada letra pelo seu valor numerico (A=10 ...
+      *--     Z=35) e cada digito permanece como esta.
+      *--  3) Calcula o resto da divisao por 97, digito a digito, para
+      *--     evitar numero muito grande para uma area numerica.
+      *--  4) IBAN valido quando o resto for igual a 1.
+
+           MOVE SPACES               TO W-IBAN-CT-BNFC.
+           MOVE FUNCTION TRIM(S500V-CD-CT-BNFC) TO W-IBAN-CT-BNFC.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(S500V-CD-CT-BNFC))
+                                      TO W-IBAN-QT-CCT.
+
+           IF  W-IBAN-QT-CCT LESS 15
+               PERFORM 999238-ERRO-238
+           END-IF.
+
+           MOVE SPACES                TO W-IBAN-REARR.
+           SUBTRACT 4 FROM W-IBAN-QT-CCT GIVING W-IBAN-QT-RESTO.
+           STRING W-IBAN-CT-BNFC(5:W-IBAN-QT-RESTO)
+                  W-IBAN-CT-BNFC(1:4) DELIMITED BY SIZE
+                  INTO W-IBAN-REARR.
+
+           MOVE ZEROS                 TO W-IBAN-REM.
+
+           PERFORM VARYING W-IBAN-IC FROM 1 BY 1
+                   UNTIL W-IBAN-IC GREATER W-IBAN-QT-CCT
+               MOVE W-IBAN-REARR(W-IBAN-IC:1) TO W-IBAN-CCT
+               IF  W-IBAN-CCT GREATER OR EQUAL 'A' AND
+                   W-IBAN-CCT LESS OR EQUAL 'Z'
+                   PERFORM VARYING W-IBAN-IX FROM 1 BY 1
+                           UNTIL W-IBAN-IX GREATER 26 OR
+                                 W-ALFABETO-IBAN(W-IBAN-IX:1)
+                                     EQUAL W-IBAN-CCT
+                   END-PERFORM
+                   ADD 9 TO W-IBAN-IX GIVING W-IBAN-VL-CCT
+                   DIVIDE W-IBAN-VL-CCT BY 10
+                       GIVING W-IBAN-DGT REMAINDER W-IBAN-DGT2
+                   COMPUTE W-IBAN-REM =
+                       FUNCTION MOD((W-IBAN-REM * 10) + W-IBAN-DGT, 97)
+                   COMPUTE W-IBAN-REM =
+                       FUNCTION MOD((W-IBAN-REM * 10) + W-IBAN-DGT2, 97)
+               ELSE
+                   IF  W-IBAN-CCT NOT NUMERIC
+                       PERFORM 999238-ERRO-238
+                   END-IF
+                   COMPUTE W-IBAN-REM =
+                       FUNCTION MOD((W-IBAN-REM * 10)
+                           + FUNCTION NUMVAL(W-IBAN-CCT), 97)
+               END-IF
+           END-PERFORM.
+
+           IF  W-IBAN-REM NOT EQUAL 1
+               PERFORM 999238-ERRO-238
+           END-IF
+           .
+       320010-SAI.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   320010-SAI.'
+                      .
+       320010-SAI-S.
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
+
       **----------------------------------------------------------------
        410-000-VALIDA-SEGURO-02      SECTION.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
@@ -4341,6 +4551,81 @@ T-REXX*    MOVE 999 TO EIBCALEN
       *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
            EXIT.
 
+      **----------------------------------------------------------------
+       515-000-COTC-TARIFAS-WSUN     SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 515-000-COTC-TARIFAS-WSUN.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+      **----------------------------------------------------------------
+      *--  VRS114
+      *--  Fase de cotacao (S500V-CD-FASE-PRCT = 'Q'). Executa somente
+      *--  a validacao de dados do beneficiario e o calculo de tarifas
+      *--  do WSUN, sem passar por 900-000-VALIDA-FINAL nem por
+      *--  qualquer secao que grave ou reserve numero de ordem. O
+      *--  chamador recebe o valor da tarifa em S500V-VL-TTL-TARF-MOEE/
+      *--  S500V-VL-TTL-TARF-MOEN e nao deve interpretar o retorno como
+      *--  uma ordem registrada.
+
+           PERFORM 511-000-VALIDA-DADOS-BNFC.
+
+           PERFORM 512-000-VALIDA-MOE-PAIS-BNFC.
+
+           IF  (S500V-TX-DCR-FSCO-BNFC NOT EQUAL SPACES) AND
+               (S500V-VL-MOEE LESS 500)
+               PERFORM 999097-ERRO-097
+           END-IF.
+
+           PERFORM 513-000-CALCULA-TARIFAS-WSUN.
+
+           COMPUTE S500V-VL-TTL           = S500V-VL-MOEE
+               + S500V-VL-TTL-TARF-MOEE
+           ON SIZE ERROR
+              PERFORM 999194-ERRO-194
+           END-COMPUTE
+           COMPUTE S500V-VL-TTL-MOEN      = S500V-VL-MOEN
+               + S500V-VL-TTL-TARF-MOEN
+           ON SIZE ERROR
+              PERFORM 999195-ERRO-195
+           END-COMPUTE.
+
+       515-099-SAIDA.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   515-099-SAIDA.'
+                      .
+       515-099-SAIDA-S.
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
+
+      *----------------------------------------------------------------*
+       520-000-VALIDA-PGTO-INST      SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 520-000-VALIDA-PGTO-INST.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+      **----------------------------------------------------------------
+      *--  VRS119
+      *--  Ordem de pagamento instantaneo internacional (S500V-CD-TIP-
+      *--  ORD-PGTO = 4): mesmo dia de emissao e liquidacao (e o que a
+      *--  torna "instantanea") e sujeita a um teto de valor proprio,
+      *--  distinto do limite de uma ordem SWIFT tradicional.
+      *
+           IF  S500V-DT-LQDC NOT EQUAL S500V-DT-EMS
+               PERFORM 999240-ERRO-240
+           END-IF.
+      *
+           IF  S500V-VL-MOEE GREATER W-VL-LIMITE-PGTO-INST
+               PERFORM 999241-ERRO-241
+           END-IF.
+
+       520-099-SAIDA.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   520-099-SAIDA.'
+                      .
+       520-099-SAIDA-S.
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
+
       *----------------------------------------------------------------*
        700-000-VALIDA-PAIS-BNFC      SECTION.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
@@ -5169,9 +5454,8 @@ T-REXX*    MOVE 999 TO EIBCALEN
               IF  S500V-CD-TIP-ITCE-REG NOT EQUAL 3
                   IF  S500V-CD-MOE           EQUAL 220
                   AND S500V-CD-SWFT-BNFC(1:6) NOT EQUAL 'BRASUS'
-      *               J.P. MORGAN SE
-                      MOVE 8500059801       TO S500V-CD-INST-DST
-                      MOVE 'CHASUS33'       TO S500V-CD-SWFT-DST
+      *--  VRS120 - banqueiro por moeda mantido via BCIS005M
+                      PERFORM 806-000-CONSULTA-BANQ-MOE
                   END-IF
       *
       *           Qdo for Dolar(220) e inteface APJ o destinatario sera
@@ -5313,6 +5597,45 @@ T-REXX*    MOVE 999 TO EIBCALEN
        850-099-SAIDA-S.
       *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
            EXIT.
+      *----------------------------------------------------------------*
+       806-000-CONSULTA-BANQ-MOE     SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 806-000-CONSULTA-BANQ-MOE.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+      *----------------------------------------------------------------*
+      *--  VRS120
+      *--  Consulta o banqueiro correspondente cadastrado para a moeda
+      *--  da ordem (parametro mantido via BCIS005M), no lugar da
+      *--  regra fixa que antes exigia nova versao deste programa a
+      *--  cada troca de relacionamento bancario.
+      *
+           INITIALIZE L-BCIS005R
+               REPLACING ALPHANUMERIC BY ' '
+               NUMERIC BY  0.
+      *
+           MOVE S500V-CD-MOE          TO K005R-CD-MOE-ENT.
+           MOVE S500V-CD-TIP-ITCE-REG TO K005R-CD-TIP-ITCE-REG-ENT.
+      *
+           MOVE LENGTH OF L-BCIS005R TO EIBCALEN
+           CALL BCIS005R USING DFHEIBLK L-BCIS005R.
+      *
+      *--  Retorno = 3 (nenhuma regra cadastrada p/ a moeda) - a ordem
+      *--  nao pode seguir sem banqueiro de destino definido.
+           IF  K005R-CD-RTN EQUAL 3
+               PERFORM 999243-ERRO-243
+           ELSE
+               IF  K005R-CD-RTN EQUAL ZEROS
+                   MOVE K005R-CD-INST-DST-SAID TO S500V-CD-INST-DST
+                   MOVE K005R-CD-SWFT-DST-SAID TO S500V-CD-SWFT-DST
+               ELSE
+                   PERFORM 999242-ERRO-242
+               END-IF
+           END-IF
+           .
+       806-000-SAI.
+           EXIT
+           .
       *----------------------------------------------------------------*
        810-000-TRATA-BANQUEIRO       SECTION.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
@@ -5425,62 +5748,127 @@ T-REXX*    MOVE 999 TO EIBCALEN
       *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
            EXIT.
       *----------------------------------------------------------------*
-      *822-000-VERIFICA-BANQ-BLQD     SECTION.
+       822-000-VERIFICA-BANQ-BLQD     SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 822-000-VERIFICA-BANQ-BLQD.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
       *----------------------------------------------------------------*
+      *--  VRS116 - Restaurada a verificacao de banqueiro bloqueado,
+      *--  com trilha de auditoria de compliance (826-000).
       *
+           IF  S500V-CD-SWFT-BNFC NOT EQUAL SPACES
+               INITIALIZE L-BDDSBLOQ
+               MOVE S500V-CD-SWFT-BNFC TO BDDSBLOQ-CD-SWFT-ENT
+               PERFORM 825-000-CHAMA-BDDSBLOQ
+           END-IF
       *
-      *    IF  S500V-CD-SWFT-BNFC NOT EQUAL SPACES
-      *        INITIALIZE L-BDDSBLOQ
-      *        MOVE S500V-CD-SWFT-BNFC TO BDDSBLOQ-CD-SWFT-ENT
-      *        PERFORM 825-000-CHAMA-BDDSBLOQ
-      *    END-IF
-      *
-      *    IF  S500V-CD-SWFT-DST  NOT EQUAL SPACES
-      *        INITIALIZE L-BDDSBLOQ
-      *        MOVE S500V-CD-SWFT-DST TO BDDSBLOQ-CD-SWFT-ENT
-      *        PERFORM 825-000-CHAMA-BDDSBLOQ
-      *    END-IF
+           IF  S500V-CD-SWFT-DST  NOT EQUAL SPACES
+               INITIALIZE L-BDDSBLOQ
+               MOVE S500V-CD-SWFT-DST TO BDDSBLOQ-CD-SWFT-ENT
+               PERFORM 825-000-CHAMA-BDDSBLOQ
+           END-IF
       *
-      *    IF  S500V-CD-SWFT-CBT  NOT EQUAL SPACES
-      *        INITIALIZE L-BDDSBLOQ
-      *        MOVE S500V-CD-SWFT-CBT TO BDDSBLOQ-CD-SWFT-ENT
-      *        PERFORM 825-000-CHAMA-BDDSBLOQ
-      *    END-IF
+           IF  S500V-CD-SWFT-CBT  NOT EQUAL SPACES
+               INITIALIZE L-BDDSBLOQ
+               MOVE S500V-CD-SWFT-CBT TO BDDSBLOQ-CD-SWFT-ENT
+               PERFORM 825-000-CHAMA-BDDSBLOQ
+           END-IF
       *
-      *    IF  S500V-CD-SWFT-CRS  NOT EQUAL SPACES
-      *        INITIALIZE L-BDDSBLOQ
-      *        MOVE S500V-CD-SWFT-CRS TO BDDSBLOQ-CD-SWFT-ENT
-      *        PERFORM 825-000-CHAMA-BDDSBLOQ
-      *    END-IF
+           IF  S500V-CD-SWFT-CRS  NOT EQUAL SPACES
+               INITIALIZE L-BDDSBLOQ
+               MOVE S500V-CD-SWFT-CRS TO BDDSBLOQ-CD-SWFT-ENT
+               PERFORM 825-000-CHAMA-BDDSBLOQ
+           END-IF
       *
-      *    IF  S500V-CD-SWFT-INT  NOT EQUAL SPACES
-      *        INITIALIZE L-BDDSBLOQ
-      *        MOVE S500V-CD-SWFT-INT TO BDDSBLOQ-CD-SWFT-ENT
-      *        PERFORM 825-000-CHAMA-BDDSBLOQ
-      *    END-IF
+           IF  S500V-CD-SWFT-INT  NOT EQUAL SPACES
+               INITIALIZE L-BDDSBLOQ
+               MOVE S500V-CD-SWFT-INT TO BDDSBLOQ-CD-SWFT-ENT
+               PERFORM 825-000-CHAMA-BDDSBLOQ
+           END-IF
       *
-      *    .
-      *822-000-FIM.
-      *    EXIT.
+           .
+       822-000-FIM.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   822-000-VERIFICA-BANQ-BLQD.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
       *
       *----------------------------------------------------------------*
-      *825-000-CHAMA-BDDSBLOQ     SECTION.
+       825-000-CHAMA-BDDSBLOQ     SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 825-000-CHAMA-BDDSBLOQ.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE LENGTH OF L-BDDSBLOQ TO EIBCALEN
+           CALL BDDSBLOQ USING DFHEIBLK L-BDDSBLOQ
+      *
+           PERFORM 826-000-GRAVA-AUDT-BANQ-BLQD
+      *
+           IF  BDDSBLOQ-CD-ERRO NOT EQUAL ZEROS
+               PERFORM 999223-ERRO-223
+           END-IF
+      *
+           IF  BDDSBLOQ-BANQ-BLQD
+               PERFORM 999224-ERRO-224
+           END-IF
+      *
+           .
+       825-000-FIM.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   825-000-CHAMA-BDDSBLOQ.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
       *----------------------------------------------------------------*
+       826-000-GRAVA-AUDT-BANQ-BLQD  SECTION.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Entrou 826-000-GRAVA-AUDT-BANQ-BLQD.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+      *--  Trilha de auditoria (compliance) da verificacao de
+      *--  banqueiro bloqueado/impedido - grava a cada chamada do
+      *--  BDDSBLOQ, aprovada ou reprovada, com identificador da
+      *--  ordem, codigo do banqueiro e data/hora da verificacao.
+           INITIALIZE L-BCISLOG0.
       *
-      *    MOVE LENGTH OF L-BDDSBLOQ TO EIBCALEN
-      *    CALL BDDSBLOQ USING DFHEIBLK L-BDDSBLOQ
+           MOVE 'OPE'                          TO KLOG0-CD-SIS-OGM.
+           MOVE CTE-PROG(5:8)                  TO KLOG0-CD-PGM-CASD.
+           MOVE 'Auditoria verificacao banqueiro bloqueado'
+                                                TO KLOG0-TX-MSG-ERR.
       *
-      *    IF  BDDSBLOQ-CD-ERRO NOT EQUAL ZEROS
-      *        PERFORM 999223-ERRO-223
-      *    END-IF
+           MOVE 'S500V-CD-IDFR-ORD-PGTO'       TO KLOG0-NM-VRV    (01).
+           MOVE  S500V-CD-IDFR-ORD-PGTO        TO KLOG0-CTU-NRC-01(01).
+           MOVE 'BDDSBLOQ-CD-SWFT-ENT'         TO KLOG0-NM-VRV    (02).
+           MOVE  BDDSBLOQ-CD-SWFT-ENT          TO KLOG0-CTU-VRV   (02).
       *
-      *    IF  BDDSBLOQ-BANQ-BLQD
-      *        PERFORM 999224-ERRO-224
-      *    END-IF
+           MOVE 'RESULTADO-VERIFICACAO'        TO KLOG0-NM-VRV    (03).
+           IF  BDDSBLOQ-BANQ-BLQD
+               MOVE 'Reprovado-Banqueiro-Bloqueado'
+                                                TO KLOG0-CTU-VRV(03)
+           ELSE
+               MOVE 'Aprovado'                 TO KLOG0-CTU-VRV(03)
+           END-IF.
       *
-      *    .
-      *825-000-FIM.
-      *    EXIT.
+           MOVE EIBDATE                        TO W-DT-AUDT-BANQ-BLQD.
+           MOVE EIBTIME                        TO W-HR-AUDT-BANQ-BLQD.
+           MOVE 'DATA-HORA-VERIFICACAO'        TO KLOG0-NM-VRV    (04).
+           STRING W-DT-AUDT-BANQ-BLQD DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  W-HR-AUDT-BANQ-BLQD DELIMITED BY SIZE
+                  INTO KLOG0-CTU-VRV (04)
+           END-STRING.
+      *
+           MOVE LENGTH OF L-BCISLOG0 TO EIBCALEN
+           CALL BCISLOG0 USING DFHEIBLK L-BCISLOG0
+           .
+       826-000-FIM.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Saiu   826-000-GRAVA-AUDT-BANQ-BLQD.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           EXIT.
       *----------------------------------------------------------------*
        830-000-VALIDA-DATA           SECTION.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
@@ -5985,18 +6373,18 @@ T-REXX*    MOVE 999 TO EIBCALEN
                    MOVE 01000033001        TO S500V-CD-INST-DST
                ELSE
       *    Quando interface SISBB o CENOP informa banqueiro destinatario
-      *    Autoatendimento informar DEUTDEFF
+      *    Autoatendimento consulta o banqueiro por moeda (VRS120)
                    IF S500V-CD-TIP-ITCE-REG NOT EQUAL 3
-                      MOVE 005560033001    TO S500V-CD-INST-DST
+                      PERFORM 806-000-CONSULTA-BANQ-MOE
                    END-IF
                END-IF
            END-IF
       *
       * >> Qdo moeda for franco suico e interface de autoatendimento
-      *    direcionar banqueiro para ZKBKCHZZ80A ZURCHER KANTONALBANK
+      *    consulta o banqueiro por moeda (VRS120, antes fixo p/ ZBK)
            IF  S500V-CD-MOE EQUAL 425
            AND S500V-CD-TIP-ITCE-REG NOT EQUAL 3
-               MOVE 055680088201            TO S500V-CD-INST-DST
+               PERFORM 806-000-CONSULTA-BANQ-MOE
            END-IF
       *
            IF  S500V-CD-INST-DST EQUAL ZEROS
@@ -6782,6 +7170,10 @@ T-REXX*    MOVE 999 TO EIBCALEN
                       .
       *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
       *----------------------------------------------------------------*
+      *--  VRS116 - Verifica se algum dos banqueiros correspondentes
+      *--  informados na ordem esta bloqueado/impedido, com trilha de
+      *--  auditoria de compliance.
+           PERFORM 822-000-VERIFICA-BANQ-BLQD
 
       * -- Se a ordem for originada de processamento em lote, o codigo
       * -- da natureza sera 14
@@ -7062,7 +7454,21 @@ T-REXX*    MOVE 999 TO EIBCALEN
            MOVE S500V-CD-GR-OPR-CMB     TO BCIK4010-GR-FATO-OPRL-E
            MOVE S500V-CD-USU            TO BCIK4010-CD-USU-E
            MOVE S500V-CD-IDFR-ORD-PGTO  TO BCIK4010-NR-OPR-SIS-E
-           MOVE 'T4CP'                  TO BCIK4010-TIP-CTR-E
+      *
+      * >> VRS117 - Tipo de contrato repassado p/ Matriz de Risco
+      * >> conforme o tipo de ordem, para que Seguro e WSUN tambem
+      * >> sejam identificados corretamente na analise (antes fixo
+      * >> em 'T4CP', valido apenas p/ ordem SWIFT).
+           EVALUATE S500V-CD-TIP-ORD-PGTO
+              WHEN 2
+                 MOVE 'T4SG'               TO BCIK4010-TIP-CTR-E
+              WHEN 3
+                 MOVE 'T4WU'               TO BCIK4010-TIP-CTR-E
+              WHEN 4
+                 MOVE 'T4IN'               TO BCIK4010-TIP-CTR-E
+              WHEN OTHER
+                 MOVE 'T4CP'               TO BCIK4010-TIP-CTR-E
+           END-EVALUATE
       *
            IF S500V-VL-TTL-ORPG-MOEN NOT GREATER S500V-VL-MOEN
               MOVE S500V-VL-MOEN          TO BCIK4010-VL-OPR-MN-E
@@ -9714,20 +10120,28 @@ T-REXX*    MOVE 999 TO EIBCALEN
                                    TO S500V-TX-MSG-RTN.
            GOBACK.
 
-      *999223-ERRO-223.
-      *    MOVE 223                 TO S500V-CD-RTN
-      *    STRING 'S500V Erro ' BDDSBLOQ-CD-ERRO DELIMITED BY SIZE
-      *            BDDSBLOQ-TX-ERRO DELIMITED BY SIZE
-      *                           INTO S500V-TX-MSG-RTN
-      *    GOBACK.
+       999223-ERRO-223.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999223-ERRO-223.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 223                 TO S500V-CD-RTN
+           STRING 'S500V Erro ' BDDSBLOQ-CD-ERRO DELIMITED BY SIZE
+                   BDDSBLOQ-TX-ERRO DELIMITED BY SIZE
+                                  INTO S500V-TX-MSG-RTN
+           GOBACK.
 
-      *999224-ERRO-224.
-      *    MOVE 224                 TO S500V-CD-RTN
-      *    STRING 'S500V Banqueiro '              DELIMITED BY SIZE
-      *            BDDSBLOQ-CD-SWFT-ENT           DELIMITED BY SPACES
-      *           ' sem relacionamento com o BB.' DELIMITED BY SIZE
-      *                           INTO S500V-TX-MSG-RTN
-      *    GOBACK.
+       999224-ERRO-224.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999224-ERRO-224.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 224                 TO S500V-CD-RTN
+           STRING 'S500V Banqueiro '              DELIMITED BY SIZE
+                   BDDSBLOQ-CD-SWFT-ENT           DELIMITED BY SPACES
+                  ' sem relacionamento com o BB.' DELIMITED BY SIZE
+                                  INTO S500V-TX-MSG-RTN
+           GOBACK.
 
        999225-ERRO-225.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
@@ -9873,6 +10287,82 @@ T-REXX*    MOVE 999 TO EIBCALEN
            STRING 'S500V BCIS204U - ' W-CD-RTN ' ' BCIS204U-MSG-ERRO
                DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
            GOBACK.
+      *
+       999237-ERRO-237.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999237-ERRO-237.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 237                 TO S500V-CD-RTN.
+           STRING 'S500V - Fase de cotacao (Q) somente disponivel '
+               'para ordem WSUN.'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999238-ERRO-238.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999238-ERRO-238.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 238                 TO S500V-CD-RTN.
+           STRING 'S500V - Digito verificador do IBAN invalido.'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999239-ERRO-239.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999239-ERRO-239.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 239                 TO S500V-CD-RTN.
+           STRING 'S500V Data da liquidação é feriado bancário no '
+               'país destinatário.' DELIMITED BY SIZE
+               INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999240-ERRO-240.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999240-ERRO-240.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 240                 TO S500V-CD-RTN.
+           STRING 'S500V - Ordem de pagamento instantaneo exige data '
+               'de liquidacao igual a de emissao.'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999241-ERRO-241.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999241-ERRO-241.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 241                 TO S500V-CD-RTN.
+           STRING 'S500V - Valor excede o limite para pagamento '
+               'instantaneo internacional.'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999242-ERRO-242.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999242-ERRO-242.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 242                 TO S500V-CD-RTN.
+           STRING 'S500V - Erro ao consultar banqueiro por moeda '
+               '(BCIS005R).'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
+      *
+       999243-ERRO-243.
+      *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
+           DISPLAY 'OPES500V - Chegou 999243-ERRO-243.'
+                      .
+      *----------- DELECAO AUTOMATICA  -  FIM   <<<<<<<<<<<<<<<<<<<
+           MOVE 243                 TO S500V-CD-RTN.
+           STRING 'S500V - Nao ha banqueiro correspondente cadastrado '
+               'para a moeda informada (BCIS005R).'
+               DELIMITED BY SIZE INTO S500V-TX-MSG-RTN.
+           GOBACK.
       *
        999900-ERRO-DB2.
       *----------- DELECAO AUTOMATICA - INICIO  >>>>>>>>>>>>>>>>>>>
